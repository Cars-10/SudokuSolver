@@ -0,0 +1,44 @@
+//SUDORUN  JOB (ACCT),'SUDOKU BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Batch wrapper for the Sudoku solver suite.
+//*
+//* Both engines read their matrix filename off the command line
+//* (ACCEPT ... FROM COMMAND-LINE / ARGUMENT-NUMBER, not a DD), so
+//* it travels here as PARM= on the EXEC statement -- update
+//* MATRIXNM below to point at the puzzle for this run.
+//*
+//* STEP1 runs the primary engine (AI-2025/Cobol/Sudoku.cob, load
+//* module SUDOKU). RETURN-CODE is 0 on a solved puzzle and 1 on
+//* "No solution found." (see MAIN-PROCEDURE), so a non-zero
+//* condition code here means either an abend or a failed solve.
+//*
+//* STEP2 only runs when STEP1 did not finish clean -- it falls
+//* back to the constraint-propagation engine
+//* (Algorithms/CP/Cobol/cp.cob, load module CPSUDOKU) against the
+//* SAME matrix file, so a bad day with one engine doesn't need a
+//* human to notice and re-run the puzzle through the other one.
+//* COND=((0,EQ,STEP1),EVEN) bypasses STEP2 when STEP1's RC is 0,
+//* but the EVEN keyword still lets STEP2 run even if STEP1
+//* abended (a step is skipped on a prior abend by default unless
+//* EVEN or ONLY is coded).
+//*
+//* Both REPORT-FILE and HISTORY-FILE are likewise opened against
+//* literal Unix filenames in the COBOL (SELECT ... ASSIGN TO
+//* "ai2025_report.txt" and friends), not DDNAMEs, matching the
+//* command-line-filename convention noted above -- so there are
+//* no //REPORT or //HISTORY DD statements here for either step;
+//* those files land wherever each engine's ASSIGN clause puts
+//* them on the executing system, not under this job's allocation.
+//*--------------------------------------------------------------*
+//         SET MATRIXNM='SUDORUN.TEST.PUZZLE1.matrix'
+//*
+//STEP1    EXEC PGM=SUDOKU,PARM='&MATRIXNM'
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=CPSUDOKU,PARM='&MATRIXNM',
+//             COND=((0,EQ,STEP1),EVEN)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
