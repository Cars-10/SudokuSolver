@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUDOKU.
 
@@ -5,12 +6,55 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FS.
+           SELECT REPORT-FILE ASSIGN TO "ai2025_report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "puzzle_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+           SELECT INBOX-LIST-FILE ASSIGN TO DYNAMIC WS-INBOX-LIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRAIL-FILE ASSIGN TO "ai2025_trail.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QUEUE-FILE ASSIGN TO DYNAMIC WS-QUEUE-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Q-PUZZLE-ID
+               FILE STATUS IS WS-QUEUE-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
-       01  INPUT-RECORD PIC X(80).
+       01  INPUT-RECORD PIC X(90).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(40).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE PIC X(100).
+
+       FD  INBOX-LIST-FILE.
+       01  INBOX-LIST-LINE PIC X(200).
+
+       FD  TRAIL-FILE.
+       01  TRAIL-LINE PIC X(40).
+
+      *> Upstream jobs write pending puzzle records into this indexed
+      *> queue (keyed by an operator-assigned puzzle ID) instead of
+      *> handing us a filename -- see Queue/Cobol/enqueue.cob. -queue
+      *> dequeues every pending record in key order, solves it and
+      *> rewrites the record's status/solution/timestamp in place.
+       FD  QUEUE-FILE.
+       01  QUEUE-RECORD.
+           05 Q-PUZZLE-ID     PIC X(10).
+           05 Q-STATUS        PIC X.
+               88 Q-PENDING   VALUE 'P'.
+               88 Q-SOLVED    VALUE 'S'.
+               88 Q-FAILED    VALUE 'F'.
+           05 Q-PUZZLE-DATA   PIC X(81).
+           05 Q-SOLUTION-DATA PIC X(81).
+           05 Q-TIMESTAMP     PIC X(14).
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME      PIC X(100).
@@ -26,13 +70,28 @@
        01  WS-POSSIBLE      PIC X.
        01  WS-SOLVED        PIC X.
        01  WS-FOUND         PIC X.
+       01  WS-UNIQUE-MODE   PIC X VALUE 'N'.
+       01  WS-TRAIL-MODE    PIC X VALUE 'N'.
+       01  WS-TRAIL-REC     PIC X(40).
+       01  WS-TRAIL-ITER    PIC 9(9).
+       01  WS-SOLUTION-COUNT PIC 99 VALUE 0.
+
+       01  WS-CLUE-COUNT    PIC 99 VALUE 0.
+       01  WS-DIFFICULTY    PIC X(6) VALUE SPACES.
+
+       01  WS-IN-FS         PIC XX.
+       01  WS-FILE-OPEN-OK  PIC X VALUE 'Y'.
+       01  WS-HIST-FS       PIC XX.
+       01  WS-HIST-LINE     PIC X(100).
+       01  WS-HIST-TS       PIC X(21).
+       01  WS-HIST-SOLVED   PIC X.
        01  WS-EMPTY-LIST.
            05 WS-EMPTY-ITEM OCCURS 81 TIMES.
                10 WS-EMPTY-ROW PIC 9.
                10 WS-EMPTY-COL PIC 9.
        01  WS-EMPTY-COUNT   PIC 99.
        01  WS-PTR           PIC S99.
-       01  WS-TEMP-STR      PIC X(80).
+       01  WS-TEMP-STR      PIC X(90).
        01  WS-IDX           PIC 99.
        01  WS-CHAR          PIC X.
        01  WS-NUM-IDX       PIC 99.
@@ -63,33 +122,134 @@
        01  START-SEC        PIC 9(9)V99.
        01  END-SEC          PIC 9(9)V99.
        01  ELAPSED-SEC      PIC 9(9)V999.
-       
+       01  WS-REPORT-LINE   PIC X(20).
+
+       01  WS-BOARD-VALID   PIC X.
+       01  WS-VR1           PIC 99.
+       01  WS-VR2           PIC 99.
+       01  WS-VC1           PIC 99.
+       01  WS-VC2           PIC 99.
+       01  WS-VBOXR         PIC 99.
+       01  WS-VBOXC         PIC 99.
+       01  WS-VK1           PIC 9.
+       01  WS-VK2           PIC 9.
+       01  WS-VI            PIC 9.
+       01  WS-VJ            PIC 9.
+       01  WS-VI2           PIC 9.
+       01  WS-VJ2           PIC 9.
+
+       01  WS-SLIDX          PIC 99.
+       01  WS-SLROW          PIC 99.
+       01  WS-SLCOL          PIC 99.
+
+      *> Inbox mode: point the job at a directory instead of listing
+      *> filenames and it processes every *.matrix file sitting there,
+      *> moving each into a "done" subfolder as it finishes so a later
+      *> run never reprocesses it.
+       01  WS-INBOX-MODE     PIC X VALUE 'N'.
+       01  WS-INBOX-DIR      PIC X(100).
+       01  WS-INBOX-LIST-PATH PIC X(150).
+       01  WS-INBOX-EOF      PIC X.
+       01  WS-INBOX-CMD      PIC X(400).
+
+      *> Queue mode: -queue <indexed-file> dequeues every pending
+      *> (status 'P') record in puzzle-ID order instead of processing
+      *> named .matrix files, solving each and rewriting its status to
+      *> 'S' (solved) or 'F' (failed/invalid), plus the solved grid and
+      *> a completion timestamp, in place.
+       01  WS-QUEUE-MODE     PIC X VALUE 'N'.
+       01  WS-QUEUE-FILENAME PIC X(100).
+       01  WS-QUEUE-FS       PIC XX.
+       01  WS-QUEUE-EOF      PIC X.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT CMD-ARGS FROM COMMAND-LINE.
            ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
-           
+
+           IF ARG-COUNT = 0
+               DISPLAY "Usage: Sudoku <matrix> [matrix ...]"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            MOVE FUNCTION CURRENT-DATE(1:16) TO START-TIME-VAL.
            COMPUTE START-SEC = (ST-HH * 3600) + (ST-MIN * 60) + ST-SS + (ST-MS / 100.0).
 
+           OPEN OUTPUT REPORT-FILE.
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-FS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF.
+
+      *> Pre-scan every argument for -unique/--unique and -inbox <dir>
+      *> before the main pass so they apply regardless of where they
+      *> appear on the command line. "-inbox <dir>" takes the following
+      *> argument as the directory to scan.
            PERFORM VARYING WS-FILE-IDX FROM 1 BY 1 UNTIL WS-FILE-IDX > ARG-COUNT
                DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
                ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
                MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
-               COMPUTE ARG-LEN = FUNCTION STORED-CHAR-LENGTH(CURRENT-ARG)
-               DISPLAY "Arg: " CURRENT-ARG(1:ARG-LEN)
-               
-               IF ARG-LEN > 7 AND CURRENT-ARG(ARG-LEN - 6:7) = ".matrix"
-                   MOVE CURRENT-ARG TO WS-FILENAME
-                   DISPLAY WS-FILENAME
-                   PERFORM READ-MATRIX-FILE
-                   PERFORM PRINT-PUZZLE
-                   MOVE 0 TO WS-COUNT
-                   MOVE 'N' TO WS-SOLVED
-                   PERFORM SOLVE
+               IF CURRENT-ARG = "-unique" OR CURRENT-ARG = "--unique"
+                   MOVE 'Y' TO WS-UNIQUE-MODE
+               END-IF
+               IF CURRENT-ARG = "-trail" OR CURRENT-ARG = "--trail"
+                   MOVE 'Y' TO WS-TRAIL-MODE
+               END-IF
+               IF CURRENT-ARG = "-inbox"
+                   ADD 1 TO WS-FILE-IDX
+                   IF WS-FILE-IDX <= ARG-COUNT
+                       DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
+                       ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+                       MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-INBOX-DIR
+                       MOVE 'Y' TO WS-INBOX-MODE
+                   END-IF
+               END-IF
+               IF CURRENT-ARG = "-queue"
+                   ADD 1 TO WS-FILE-IDX
+                   IF WS-FILE-IDX <= ARG-COUNT
+                       DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
+                       ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+                       MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-QUEUE-FILENAME
+                       MOVE 'Y' TO WS-QUEUE-MODE
+                   END-IF
                END-IF
            END-PERFORM.
 
+           IF WS-TRAIL-MODE = 'Y'
+               OPEN OUTPUT TRAIL-FILE
+           END-IF.
+
+           IF WS-QUEUE-MODE = 'Y'
+               PERFORM PROCESS-QUEUE
+           ELSE
+               IF WS-INBOX-MODE = 'Y'
+                   PERFORM PROCESS-INBOX
+               ELSE
+                   PERFORM VARYING WS-FILE-IDX FROM 1 BY 1 UNTIL WS-FILE-IDX > ARG-COUNT
+                       DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
+                       ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+                       MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+                       COMPUTE ARG-LEN = FUNCTION STORED-CHAR-LENGTH(CURRENT-ARG)
+                       DISPLAY "Arg: " CURRENT-ARG(1:ARG-LEN)
+
+                       IF ARG-LEN > 7 AND CURRENT-ARG(ARG-LEN - 6:7) = ".matrix"
+                           MOVE CURRENT-ARG TO WS-FILENAME
+                           PERFORM PROCESS-MATRIX-FILE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+           CLOSE REPORT-FILE.
+           CLOSE HISTORY-FILE.
+           IF WS-TRAIL-MODE = 'Y'
+               CLOSE TRAIL-FILE
+           END-IF.
+
            MOVE FUNCTION CURRENT-DATE(1:16) TO END-TIME-VAL.
            COMPUTE END-SEC = (ET-HH * 3600) + (ET-MIN * 60) + ET-SS + (ET-MS / 100.0).
            
@@ -102,33 +262,204 @@
            
            STOP RUN.
 
-       READ-MATRIX-FILE.
-           OPEN INPUT INPUT-FILE.
-           MOVE 1 TO WS-ROW-IDX.
-           MOVE 1 TO WS-COL-IDX.
-           MOVE 'N' TO WS-EOF.
-           
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-ROW-IDX > 9
-               READ INPUT-FILE INTO WS-TEMP-STR
-                   AT END MOVE 'Y' TO WS-EOF
+       PROCESS-MATRIX-FILE.
+      *> Common per-file pipeline, shared by the command-line-argument
+      *> pass and inbox mode -- expects WS-FILENAME already set.
+           DISPLAY WS-FILENAME
+           PERFORM READ-MATRIX-FILE
+           IF WS-FILE-OPEN-OK = 'N'
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM PRINT-PUZZLE
+               PERFORM VALIDATE-PUZZLE
+               IF WS-BOARD-VALID = 'N'
+                   MOVE 1 TO RETURN-CODE
+                   MOVE 0 TO WS-COUNT
+                   MOVE 'N' TO WS-HIST-SOLVED
+               ELSE
+                   MOVE 0 TO WS-COUNT
+                   MOVE 'N' TO WS-SOLVED
+                   PERFORM SOLVE
+               END-IF
+               PERFORM WRITE-HISTORY
+           END-IF.
+
+       PROCESS-INBOX.
+      *> Scan WS-INBOX-DIR for *.matrix files via a shelled-out "ls"
+      *> (GnuCOBOL has no standard directory-listing verb), process each
+      *> one through the normal pipeline, then move it into a "done"
+      *> subfolder so a later run of the same inbox never re-processes
+      *> it.
+           STRING "mkdir -p " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INBOX-DIR) DELIMITED BY SIZE
+               "/done"                     DELIMITED BY SIZE
+               INTO WS-INBOX-CMD
+           CALL "SYSTEM" USING WS-INBOX-CMD
+
+           STRING FUNCTION TRIM(WS-INBOX-DIR) DELIMITED BY SIZE
+               "/.inbox_listing.tmp"          DELIMITED BY SIZE
+               INTO WS-INBOX-LIST-PATH
+
+           MOVE SPACES TO WS-INBOX-CMD
+           STRING "ls " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INBOX-DIR) DELIMITED BY SIZE
+               "/*.matrix > "              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INBOX-LIST-PATH) DELIMITED BY SIZE
+               " 2>/dev/null"              DELIMITED BY SIZE
+               INTO WS-INBOX-CMD
+           CALL "SYSTEM" USING WS-INBOX-CMD
+
+           MOVE 'N' TO WS-INBOX-EOF
+           OPEN INPUT INBOX-LIST-FILE
+           PERFORM UNTIL WS-INBOX-EOF = 'Y'
+               READ INBOX-LIST-FILE INTO WS-FILENAME
+                   AT END MOVE 'Y' TO WS-INBOX-EOF
                    NOT AT END
-                       IF WS-TEMP-STR(1:1) NOT = '#' AND WS-TEMP-STR NOT = SPACES
-                           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 80
-                               MOVE WS-TEMP-STR(WS-IDX:1) TO WS-CHAR
-                               IF WS-CHAR >= '0' AND WS-CHAR <= '9'
-                                   MOVE WS-CHAR TO WS-COL(WS-ROW-IDX, WS-COL-IDX)
-                                   ADD 1 TO WS-COL-IDX
-                                   IF WS-COL-IDX > 9
-                                       MOVE 1 TO WS-COL-IDX
-                                       ADD 1 TO WS-ROW-IDX
-                                       IF WS-ROW-IDX > 9 EXIT PERFORM END-IF
-                                   END-IF
-                               END-IF
-                           END-PERFORM
+                       MOVE FUNCTION TRIM(WS-FILENAME) TO WS-FILENAME
+                       IF WS-FILENAME NOT = SPACES
+                           PERFORM PROCESS-MATRIX-FILE
+                           MOVE SPACES TO WS-INBOX-CMD
+                           STRING "mv " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+                               " "                         DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-INBOX-DIR) DELIMITED BY SIZE
+                               "/done/"                    DELIMITED BY SIZE
+                               INTO WS-INBOX-CMD
+                           CALL "SYSTEM" USING WS-INBOX-CMD
                        END-IF
                END-READ
+           END-PERFORM
+           CLOSE INBOX-LIST-FILE
+
+           MOVE SPACES TO WS-INBOX-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INBOX-LIST-PATH) DELIMITED BY SIZE
+               INTO WS-INBOX-CMD
+           CALL "SYSTEM" USING WS-INBOX-CMD.
+
+       PROCESS-QUEUE.
+      *> Dequeue every 'P' (pending) record from the indexed queue file
+      *> named on -queue, in puzzle-ID key order, run each through the
+      *> normal solve pipeline and rewrite the record in place with the
+      *> outcome -- see Queue/Cobol/enqueue.cob for the producer side.
+           OPEN I-O QUEUE-FILE
+           IF WS-QUEUE-FS = "35"
+               DISPLAY "Queue file not found: "
+                   FUNCTION TRIM(WS-QUEUE-FILENAME)
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE LOW-VALUES TO Q-PUZZLE-ID
+               MOVE 'N' TO WS-QUEUE-EOF
+               START QUEUE-FILE KEY IS NOT LESS THAN Q-PUZZLE-ID
+                   INVALID KEY MOVE 'Y' TO WS-QUEUE-EOF
+               END-START
+
+               PERFORM UNTIL WS-QUEUE-EOF = 'Y'
+                   READ QUEUE-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-QUEUE-EOF
+                       NOT AT END
+                           IF Q-PENDING
+                               PERFORM PROCESS-QUEUE-RECORD
+                               REWRITE QUEUE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF.
+
+       PROCESS-QUEUE-RECORD.
+      *> Solve one dequeued record; mirrors PROCESS-MATRIX-FILE but
+      *> reads the puzzle from Q-PUZZLE-DATA instead of a matrix file
+      *> and writes the solved grid back into Q-SOLUTION-DATA.
+           MOVE FUNCTION TRIM(Q-PUZZLE-ID) TO WS-FILENAME
+           MOVE Q-PUZZLE-DATA TO WS-TEMP-STR
+           PERFORM PARSE-SINGLE-LINE
+           PERFORM PRINT-PUZZLE
+           PERFORM VALIDATE-PUZZLE
+           IF WS-BOARD-VALID = 'N'
+               MOVE 0 TO WS-COUNT
+               MOVE 'N' TO WS-HIST-SOLVED
+               SET Q-FAILED TO TRUE
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-COUNT
+               MOVE 'N' TO WS-SOLVED
+               PERFORM SOLVE
+               IF WS-HIST-SOLVED = 'Y'
+                   SET Q-SOLVED TO TRUE
+                   PERFORM FLATTEN-SOLUTION
+               ELSE
+                   SET Q-FAILED TO TRUE
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Q-TIMESTAMP
+           PERFORM WRITE-HISTORY.
+
+       FLATTEN-SOLUTION.
+      *> Row-major flatten of the solved WS-COL grid into the 81-char
+      *> Q-SOLUTION-DATA field, matching PARSE-SINGLE-LINE's indexing.
+           PERFORM VARYING WS-SLIDX FROM 1 BY 1 UNTIL WS-SLIDX > 81
+               COMPUTE WS-SLROW = FUNCTION INTEGER-PART((WS-SLIDX - 1) / 9) + 1
+               COMPUTE WS-SLCOL = FUNCTION MOD(WS-SLIDX - 1, 9) + 1
+               MOVE WS-COL(WS-SLROW, WS-SLCOL) TO Q-SOLUTION-DATA(WS-SLIDX:1)
+           END-PERFORM.
+
+       READ-MATRIX-FILE.
+           MOVE 'Y' TO WS-FILE-OPEN-OK.
+           OPEN INPUT INPUT-FILE.
+           IF WS-IN-FS NOT = "00"
+               DISPLAY "Error: cannot open " FUNCTION TRIM(WS-FILENAME)
+                   " (FILE STATUS " WS-IN-FS ") -- skipping"
+               MOVE 'N' TO WS-FILE-OPEN-OK
+           ELSE
+               MOVE 1 TO WS-ROW-IDX
+               MOVE 1 TO WS-COL-IDX
+               MOVE 'N' TO WS-EOF
+
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-ROW-IDX > 9
+                   READ INPUT-FILE INTO WS-TEMP-STR
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-TEMP-STR(1:1) NOT = '#' AND WS-TEMP-STR NOT = SPACES
+                               IF WS-ROW-IDX = 1 AND WS-COL-IDX = 1
+                                   AND WS-TEMP-STR(81:1) NOT = SPACE
+                                   AND WS-TEMP-STR(82:1) = SPACE
+                                   PERFORM PARSE-SINGLE-LINE
+                                   MOVE 10 TO WS-ROW-IDX
+                               ELSE
+                                   PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 80
+                                       MOVE WS-TEMP-STR(WS-IDX:1) TO WS-CHAR
+                                       IF WS-CHAR >= '0' AND WS-CHAR <= '9'
+                                           MOVE WS-CHAR TO WS-COL(WS-ROW-IDX, WS-COL-IDX)
+                                           ADD 1 TO WS-COL-IDX
+                                           IF WS-COL-IDX > 9
+                                               MOVE 1 TO WS-COL-IDX
+                                               ADD 1 TO WS-ROW-IDX
+                                               IF WS-ROW-IDX > 9 EXIT PERFORM END-IF
+                                           END-IF
+                                       END-IF
+                                   END-PERFORM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-FILE
+           END-IF.
+
+       PARSE-SINGLE-LINE.
+      *> 81-character single-line notation: '.' or '0' means blank
+           PERFORM VARYING WS-SLIDX FROM 1 BY 1 UNTIL WS-SLIDX > 81
+               COMPUTE WS-SLROW = FUNCTION INTEGER-PART((WS-SLIDX - 1) / 9) + 1
+               COMPUTE WS-SLCOL = FUNCTION MOD(WS-SLIDX - 1, 9) + 1
+               MOVE WS-TEMP-STR(WS-SLIDX:1) TO WS-CHAR
+               IF WS-CHAR = '.'
+                   MOVE '0' TO WS-CHAR
+               END-IF
+               IF WS-CHAR >= '0' AND WS-CHAR <= '9'
+                   MOVE WS-CHAR TO WS-COL(WS-SLROW, WS-SLCOL)
+               END-IF
            END-PERFORM.
-           CLOSE INPUT-FILE.
 
        PRINT-PUZZLE.
            DISPLAY " ".
@@ -137,8 +468,94 @@
                DISPLAY WS-COL(WS-I, 1) " " WS-COL(WS-I, 2) " " WS-COL(WS-I, 3) " "
                        WS-COL(WS-I, 4) " " WS-COL(WS-I, 5) " " WS-COL(WS-I, 6) " "
                        WS-COL(WS-I, 7) " " WS-COL(WS-I, 8) " " WS-COL(WS-I, 9)
+
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 1 TO WS-IDX
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+                   MOVE WS-COL(WS-I, WS-J) TO WS-REPORT-LINE(WS-IDX:1)
+                   ADD 1 TO WS-IDX
+                   IF WS-J < 9
+                       MOVE SPACE TO WS-REPORT-LINE(WS-IDX:1)
+                       ADD 1 TO WS-IDX
+                   END-IF
+               END-PERFORM
+               WRITE REPORT-LINE FROM WS-REPORT-LINE
            END-PERFORM.
 
+       VALIDATE-PUZZLE.
+           MOVE 'Y' TO WS-BOARD-VALID
+
+      *> Rows: no digit may appear twice among the given clues
+           PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 9
+               PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 8
+                   IF WS-COL(WS-VR1, WS-VC1) NOT = 0
+                       COMPUTE WS-VC2 = WS-VC1 + 1
+                       PERFORM VARYING WS-VC2 FROM WS-VC2 BY 1 UNTIL WS-VC2 > 9
+                           IF WS-COL(WS-VR1, WS-VC2) = WS-COL(WS-VR1, WS-VC1)
+                               DISPLAY "Invalid puzzle: duplicate clue "
+                                   WS-COL(WS-VR1, WS-VC1) " in row " WS-VR1
+                               MOVE 'N' TO WS-BOARD-VALID
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *> Columns
+           PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 9
+               PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 8
+                   IF WS-COL(WS-VR1, WS-VC1) NOT = 0
+                       COMPUTE WS-VR2 = WS-VR1 + 1
+                       PERFORM VARYING WS-VR2 FROM WS-VR2 BY 1 UNTIL WS-VR2 > 9
+                           IF WS-COL(WS-VR2, WS-VC1) = WS-COL(WS-VR1, WS-VC1)
+                               DISPLAY "Invalid puzzle: duplicate clue "
+                                   WS-COL(WS-VR1, WS-VC1) " in column " WS-VC1
+                               MOVE 'N' TO WS-BOARD-VALID
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *> Boxes
+           PERFORM VARYING WS-VBOXR FROM 1 BY 3 UNTIL WS-VBOXR > 9
+               PERFORM VARYING WS-VBOXC FROM 1 BY 3 UNTIL WS-VBOXC > 9
+                   PERFORM VARYING WS-VK1 FROM 0 BY 1 UNTIL WS-VK1 > 7
+                       COMPUTE WS-VI = FUNCTION INTEGER-PART(WS-VK1 / 3)
+                       COMPUTE WS-VJ = FUNCTION MOD(WS-VK1, 3)
+                       IF WS-COL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ) NOT = 0
+                           COMPUTE WS-VK2 = WS-VK1 + 1
+                           PERFORM VARYING WS-VK2 FROM WS-VK2 BY 1 UNTIL WS-VK2 > 8
+                               COMPUTE WS-VI2 = FUNCTION INTEGER-PART(WS-VK2 / 3)
+                               COMPUTE WS-VJ2 = FUNCTION MOD(WS-VK2, 3)
+                               IF WS-COL(WS-VBOXR + WS-VI2, WS-VBOXC + WS-VJ2)
+                                   = WS-COL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ)
+                                   DISPLAY "Invalid puzzle: duplicate clue "
+                                       WS-COL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ)
+                                       " in box at " WS-VBOXR "," WS-VBOXC
+                                   MOVE 'N' TO WS-BOARD-VALID
+                               END-IF
+                           END-PERFORM
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-TRAIL.
+      *> One record per cell assignment attempted during SOLVE, in the
+      *> order it was made: row, column, value, iteration number.
+           MOVE WS-COUNT TO WS-TRAIL-ITER
+           MOVE SPACES TO WS-TRAIL-REC
+           STRING WS-I                  DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-J                     DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-TRY                   DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-TRAIL-ITER            DELIMITED BY SIZE
+               INTO WS-TRAIL-REC
+           WRITE TRAIL-LINE FROM WS-TRAIL-REC.
+
        IS-POSSIBLE.
            MOVE 'Y' TO WS-POSSIBLE.
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
@@ -161,6 +578,7 @@
 
        SOLVE.
            MOVE 0 TO WS-EMPTY-COUNT.
+           MOVE 0 TO WS-SOLUTION-COUNT.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
                PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
                    IF WS-COL(WS-I, WS-J) = 0
@@ -171,13 +589,19 @@
                END-PERFORM
            END-PERFORM.
 
+           IF WS-EMPTY-COUNT = 0
+               ADD 1 TO WS-SOLUTION-COUNT
+           END-IF.
+
+           COMPUTE WS-CLUE-COUNT = 81 - WS-EMPTY-COUNT.
+
            MOVE 1 TO WS-PTR.
            PERFORM UNTIL WS-PTR > WS-EMPTY-COUNT OR WS-PTR = 0
                MOVE WS-EMPTY-ROW(WS-PTR) TO WS-I
                MOVE WS-EMPTY-COL(WS-PTR) TO WS-J
                MOVE WS-COL(WS-I, WS-J) TO WS-VAL
                ADD 1 TO WS-VAL
-               
+
                MOVE 'N' TO WS-FOUND
                PERFORM VARYING WS-TRY FROM WS-VAL BY 1 UNTIL WS-TRY > 9
                    ADD 1 TO WS-COUNT
@@ -185,19 +609,92 @@
                    PERFORM IS-POSSIBLE
                    IF WS-POSSIBLE = 'Y'
                        MOVE WS-TRY TO WS-COL(WS-I, WS-J)
+                       IF WS-TRAIL-MODE = 'Y'
+                           PERFORM WRITE-TRAIL
+                       END-IF
                        MOVE 'Y' TO WS-FOUND
                        ADD 1 TO WS-PTR
                        EXIT PERFORM
                    END-IF
                END-PERFORM
-               
+
                IF WS-FOUND = 'N'
                    MOVE 0 TO WS-COL(WS-I, WS-J)
                    SUBTRACT 1 FROM WS-PTR
                END-IF
+
+               IF WS-PTR > WS-EMPTY-COUNT
+                   ADD 1 TO WS-SOLUTION-COUNT
+                   IF WS-UNIQUE-MODE = 'Y' AND WS-SOLUTION-COUNT < 2
+      *> a complete assignment was just found -- keep searching for a
+      *> second one instead of stopping here
+                       MOVE WS-EMPTY-COUNT TO WS-PTR
+                   END-IF
+               END-IF
            END-PERFORM.
 
-           PERFORM PRINT-PUZZLE.
-           DISPLAY " ".
-           DISPLAY "Solved in Iterations=" WS-COUNT.
-           DISPLAY " ".
+           IF WS-UNIQUE-MODE = 'Y'
+               IF WS-SOLUTION-COUNT = 0
+                   DISPLAY " "
+                   DISPLAY "No solution found."
+                   MOVE 1 TO RETURN-CODE
+                   MOVE 'N' TO WS-HIST-SOLVED
+               ELSE
+                   PERFORM RATE-DIFFICULTY
+                   IF WS-SOLUTION-COUNT = 1
+                       DISPLAY " "
+                       DISPLAY "Puzzle has a UNIQUE solution. Iterations=" WS-COUNT
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY "Puzzle has MULTIPLE solutions (>=2). Iterations=" WS-COUNT
+                   END-IF
+                   DISPLAY "Difficulty=" WS-DIFFICULTY
+                   MOVE 'Y' TO WS-HIST-SOLVED
+               END-IF
+           ELSE
+               IF WS-PTR = 0
+                   DISPLAY " "
+                   DISPLAY "No solution found."
+                   MOVE 1 TO RETURN-CODE
+                   MOVE 'N' TO WS-HIST-SOLVED
+               ELSE
+                   PERFORM RATE-DIFFICULTY
+                   MOVE 'Y' TO WS-HIST-SOLVED
+                   PERFORM PRINT-PUZZLE
+                   DISPLAY " "
+                   DISPLAY "Solved in Iterations=" WS-COUNT
+                   DISPLAY "Difficulty=" WS-DIFFICULTY
+                   DISPLAY " "
+               END-IF
+           END-IF.
+
+       RATE-DIFFICULTY.
+           *> Derived from starting clue count and iterations taken;
+           *> fewer clues and more backtracking both push the rating up.
+           IF WS-CLUE-COUNT >= 36 AND WS-COUNT <= (81 - WS-CLUE-COUNT)
+               MOVE "Easy" TO WS-DIFFICULTY
+           ELSE
+               IF WS-CLUE-COUNT >= 28
+                       AND WS-COUNT <= (81 - WS-CLUE-COUNT) * 3
+                   MOVE "Medium" TO WS-DIFFICULTY
+               ELSE
+                   IF WS-COUNT <= (81 - WS-CLUE-COUNT) * 10
+                       MOVE "Hard" TO WS-DIFFICULTY
+                   ELSE
+                       MOVE "Expert" TO WS-DIFFICULTY
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO WS-HIST-TS
+           MOVE SPACES TO WS-HIST-LINE
+           STRING FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+               ",SUDOKU,"                     DELIMITED BY SIZE
+               WS-HIST-TS(1:14)               DELIMITED BY SIZE
+               ",ITER="                       DELIMITED BY SIZE
+               WS-COUNT                       DELIMITED BY SIZE
+               ",SOLVED="                     DELIMITED BY SIZE
+               WS-HIST-SOLVED                 DELIMITED BY SIZE
+               INTO WS-HIST-LINE
+           WRITE HISTORY-LINE FROM WS-HIST-LINE.
