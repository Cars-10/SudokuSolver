@@ -1,144 +1,603 @@
+      >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Sudoku.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO "../../Matrices/1.matrix"
+           SELECT InputFile ASSIGN TO DYNAMIC WS-Filename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-InFileStatus.
+           SELECT ReportFile ASSIGN TO "manual_report.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HistoryFile ASSIGN TO "puzzle_history.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HistFS.
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
-       01 InputLine PIC X(80).
+       01 InputLine PIC X(90).
+
+       FD ReportFile.
+       01 ReportLine PIC X(80).
+
+       FD HistoryFile.
+       01 HistoryLine PIC X(100).
 
        WORKING-STORAGE SECTION.
+       *> Board cells are PIC 99 (not PIC 9) and the arrays are sized to
+       *> 25x25 so the same layout covers every supported grid size
+       *> (4x4/box2, 9x9/box3, 16x16/box4, 25x25/box5) -- WS-GridSize and
+       *> WS-BoxSize say how much of the array is actually in play.
        01  WS-Board.
-           05  WS-Board-Row OCCURS 9 TIMES.
-               10  WS-Board-Cell OCCURS 9 TIMES PIC 9.
+           05  WS-Board-Row OCCURS 25 TIMES.
+               10  WS-Board-Cell OCCURS 25 TIMES PIC 99.
+
+       01  WS-GridSize   PIC 99 VALUE 9.
+       01  WS-BoxSize    PIC 99 VALUE 3.
+       01  WS-TotalCells PIC 9(4) VALUE 81.
 
        01  WS-Iterations PIC 9(9) VALUE 0.
        01  WS-EOF        PIC X VALUE 'N'.
-       01  WS-Line       PIC X(80).
+       01  WS-Line       PIC X(90).
        01  WS-Idx        PIC 99.
        01  WS-NumIdx     PIC 99.
        01  WS-RowIdx     PIC 99.
        01  WS-ColIdx     PIC 99.
        01  WS-Char       PIC X.
+       01  WS-TokVal     PIC 99.
+       01  WS-SLIdx      PIC 99.
+       01  WS-SLRow      PIC 99.
+       01  WS-SLCol      PIC 99.
        01  WS-Filename   PIC X(100).
-       
+       01  WS-InFileStatus PIC XX.
+       01  WS-FileOpenOK PIC X VALUE 'Y'.
+
        01  LS-Solved     PIC X.
 
+       01  ARG-COUNT     PIC 9(4).
+       01  ARG-LEN       PIC 9(4).
+       01  WS-FileIdx    PIC 9(4).
+       01  CURRENT-ARG   PIC X(100).
+
+       01  WS-ReportLine PIC X(80).
+       01  WS-CellDisp   PIC Z9.
+
+       01  WS-UniqueMode PIC X VALUE 'N'.
+       01  WS-SolutionCount PIC 9(4) VALUE 0.
+
+       01  WS-TrailMode   PIC X VALUE 'N'.
+       01  WS-TrailAction PIC X VALUE 'S'.
+
+       01  WS-ClueCount  PIC 9(4) VALUE 0.
+       01  WS-Difficulty PIC X(6) VALUE SPACES.
+
+       01  WS-HistFS     PIC XX.
+       01  WS-HistLine   PIC X(100).
+       01  WS-HistTS     PIC X(21).
+       01  WS-HistSolved PIC X.
+
+       01  WS-ValidBoard PIC X.
+       01  WS-VR1        PIC 99.
+       01  WS-VR2        PIC 99.
+       01  WS-VC1        PIC 99.
+       01  WS-VC2        PIC 99.
+       01  WS-VBoxR      PIC 99.
+       01  WS-VBoxC      PIC 99.
+       01  WS-VK1        PIC 99.
+       01  WS-VK2        PIC 99.
+       01  WS-VI         PIC 99.
+       01  WS-VJ         PIC 99.
+       01  WS-VI2        PIC 99.
+       01  WS-VJ2        PIC 99.
+
        PROCEDURE DIVISION.
        Main-Logic.
            DISPLAY "Starting Sudoku..."
-           PERFORM Read-Matrix
-           DISPLAY "Matrix Read."
-           DISPLAY "Puzzle:"
-           PERFORM Print-Board
-           MOVE 0 TO WS-Iterations
-           CALL "Solve" USING WS-Board WS-Iterations LS-Solved
-           IF LS-Solved = 'Y'
-               DISPLAY "Puzzle:"
-               PERFORM Print-Board
-               DISPLAY "Solved in Iterations=" WS-Iterations
-           ELSE
-               DISPLAY "No solution found."
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT = 0
+               DISPLAY "Usage: Sudoku <matrix> [matrix ...] "
+                   "[-unique] [-size4|-size9|-size16|-size25]"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ReportFile
+
+           OPEN EXTEND HistoryFile
+           IF WS-HistFS = "35"
+               OPEN OUTPUT HistoryFile
+               CLOSE HistoryFile
+               OPEN EXTEND HistoryFile
+           END-IF
+
+           *> Pre-scan every argument for -unique/--unique and for a grid
+           *> size flag before the main pass so they apply to every
+           *> matrix file regardless of where they appear on the command
+           *> line. Default stays 9x9/box3 -- identical to the original,
+           *> fixed-size behavior -- unless a -sizeN flag says otherwise.
+           PERFORM VARYING WS-FileIdx FROM 1 BY 1
+                   UNTIL WS-FileIdx > ARG-COUNT
+               DISPLAY WS-FileIdx UPON ARGUMENT-NUMBER
+               ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+               MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+               IF CURRENT-ARG = "-unique" OR CURRENT-ARG = "--unique"
+                   MOVE 'Y' TO WS-UniqueMode
+               END-IF
+               IF CURRENT-ARG = "-trail" OR CURRENT-ARG = "--trail"
+                   MOVE 'Y' TO WS-TrailMode
+               END-IF
+               EVALUATE CURRENT-ARG
+                   WHEN "-size4"
+                       MOVE 4 TO WS-GridSize
+                       MOVE 2 TO WS-BoxSize
+                   WHEN "-size9"
+                       MOVE 9 TO WS-GridSize
+                       MOVE 3 TO WS-BoxSize
+                   WHEN "-size16"
+                       MOVE 16 TO WS-GridSize
+                       MOVE 4 TO WS-BoxSize
+                   WHEN "-size25"
+                       MOVE 25 TO WS-GridSize
+                       MOVE 5 TO WS-BoxSize
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           COMPUTE WS-TotalCells = WS-GridSize * WS-GridSize
+
+           PERFORM VARYING WS-FileIdx FROM 1 BY 1
+                   UNTIL WS-FileIdx > ARG-COUNT
+               DISPLAY WS-FileIdx UPON ARGUMENT-NUMBER
+               ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+               MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+               COMPUTE ARG-LEN = FUNCTION STORED-CHAR-LENGTH(CURRENT-ARG)
+               IF ARG-LEN > 7 AND CURRENT-ARG(ARG-LEN - 6:7) = ".matrix"
+                   MOVE CURRENT-ARG TO WS-Filename
+                   PERFORM Read-Matrix
+                   IF WS-FileOpenOK = 'N'
+                       MOVE 1 TO RETURN-CODE
+                   ELSE
+                       DISPLAY "Matrix Read."
+                       DISPLAY "Puzzle:"
+                       PERFORM Print-Board
+                       PERFORM Validate-Board
+                       IF WS-ValidBoard = 'N'
+                           MOVE 1 TO RETURN-CODE
+                           MOVE 0 TO WS-Iterations
+                           MOVE 'N' TO WS-HistSolved
+                       ELSE
+                           PERFORM Count-Clues
+                           MOVE 0 TO WS-Iterations
+                           MOVE 0 TO WS-SolutionCount
+                           CALL "Solve" USING WS-Board WS-Iterations LS-Solved
+                               WS-UniqueMode WS-SolutionCount
+                               WS-GridSize WS-BoxSize
+                               WS-TrailMode WS-TrailAction
+                           IF WS-UniqueMode = 'Y'
+                               IF WS-SolutionCount = 0
+                                   DISPLAY "No solution found."
+                                   MOVE 1 TO RETURN-CODE
+                                   MOVE 'N' TO WS-HistSolved
+                               ELSE
+                                   PERFORM Rate-Difficulty
+                                   IF WS-SolutionCount = 1
+                                       DISPLAY "Puzzle has a UNIQUE solution. Iterations="
+                                           WS-Iterations
+                                   ELSE
+                                       DISPLAY "Puzzle has MULTIPLE solutions (>=2). Iterations="
+                                           WS-Iterations
+                                   END-IF
+                                   DISPLAY "Difficulty=" WS-Difficulty
+                                   MOVE 'Y' TO WS-HistSolved
+                               END-IF
+                           ELSE
+                               IF LS-Solved = 'Y'
+                                   DISPLAY "Puzzle:"
+                                   PERFORM Print-Board
+                                   PERFORM Rate-Difficulty
+                                   DISPLAY "Solved in Iterations=" WS-Iterations
+                                   DISPLAY "Difficulty=" WS-Difficulty
+                                   MOVE 'Y' TO WS-HistSolved
+                               ELSE
+                                   DISPLAY "No solution found."
+                                   MOVE 1 TO RETURN-CODE
+                                   MOVE 'N' TO WS-HistSolved
+                               END-IF
+                           END-IF
+                       END-IF
+                       PERFORM Write-History
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-TrailMode = 'Y'
+               MOVE 'C' TO WS-TrailAction
+               CALL "Solve" USING WS-Board WS-Iterations LS-Solved
+                   WS-UniqueMode WS-SolutionCount
+                   WS-GridSize WS-BoxSize
+                   WS-TrailMode WS-TrailAction
            END-IF
+           CLOSE ReportFile
+           CLOSE HistoryFile
            STOP RUN.
 
        Read-Matrix.
-           ACCEPT WS-Filename FROM COMMAND-LINE
            DISPLAY "Filename: " WS-Filename
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-FileOpenOK
            OPEN INPUT InputFile
-           MOVE 1 TO WS-RowIdx
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-RowIdx > 9
-               READ InputFile INTO WS-Line
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF WS-Line(1:1) NOT = '#'
-                           MOVE 1 TO WS-ColIdx
-                           MOVE 1 TO WS-Idx
-                           PERFORM UNTIL WS-ColIdx > 9 OR WS-Idx > 80
-                               MOVE WS-Line(WS-Idx:1) TO WS-Char
-                               IF WS-Char >= '0' AND WS-Char <= '9'
-                                   MOVE WS-Char TO WS-Board-Cell(WS-RowIdx, WS-ColIdx)
-                                   ADD 1 TO WS-ColIdx
+           IF WS-InFileStatus NOT = "00"
+               DISPLAY "Error: cannot open " FUNCTION TRIM(WS-Filename)
+                   " (FILE STATUS " WS-InFileStatus ") -- skipping"
+               MOVE 'N' TO WS-FileOpenOK
+           ELSE
+               MOVE 1 TO WS-RowIdx
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-RowIdx > WS-GridSize
+                   READ InputFile INTO WS-Line
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-Line(1:1) NOT = '#'
+                               IF WS-RowIdx = 1 AND WS-GridSize = 9
+                                   AND WS-Line(81:1) NOT = SPACE
+                                   AND WS-Line(82:1) = SPACE
+                                   PERFORM PARSE-SINGLE-LINE-MATRIX
+                                   MOVE 10 TO WS-RowIdx
+                               ELSE
+                                   PERFORM PARSE-MATRIX-ROW
+                                   ADD 1 TO WS-RowIdx
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE InputFile
+           END-IF.
+
+       PARSE-MATRIX-ROW.
+           *> Grids up to 9x9 keep every cell a single digit, so rows may
+           *> be packed with no separators at all ("534608912") just as
+           *> they always have been -- pick digit characters one at a
+           *> time. Larger grids need two-digit cell values, which only
+           *> whitespace-delimited tokens can represent unambiguously.
+           IF WS-GridSize <= 9
+               MOVE 1 TO WS-ColIdx
+               MOVE 1 TO WS-Idx
+               PERFORM UNTIL WS-ColIdx > WS-GridSize OR WS-Idx > 80
+                   MOVE WS-Line(WS-Idx:1) TO WS-Char
+                   IF WS-Char >= '0' AND WS-Char <= '9'
+                       MOVE WS-Char TO WS-Board-Cell(WS-RowIdx, WS-ColIdx)
+                       ADD 1 TO WS-ColIdx
+                   END-IF
+                   ADD 1 TO WS-Idx
+               END-PERFORM
+           ELSE
+               MOVE 1 TO WS-ColIdx
+               MOVE 1 TO WS-Idx
+               PERFORM UNTIL WS-ColIdx > WS-GridSize OR WS-Idx > 90
+                   PERFORM UNTIL WS-Idx > 90 OR WS-Line(WS-Idx:1) NOT = SPACE
+                       ADD 1 TO WS-Idx
+                   END-PERFORM
+                   IF WS-Idx <= 90 AND WS-Line(WS-Idx:1) NOT = SPACE
+                       MOVE 0 TO WS-TokVal
+                       PERFORM UNTIL WS-Idx > 90 OR WS-Line(WS-Idx:1) = SPACE
+                           MOVE WS-Line(WS-Idx:1) TO WS-Char
+                           IF WS-Char >= '0' AND WS-Char <= '9'
+                               COMPUTE WS-TokVal = WS-TokVal * 10
+                                   + FUNCTION NUMVAL(WS-Char)
+                           END-IF
+                           ADD 1 TO WS-Idx
+                       END-PERFORM
+                       MOVE WS-TokVal TO WS-Board-Cell(WS-RowIdx, WS-ColIdx)
+                       ADD 1 TO WS-ColIdx
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       PARSE-SINGLE-LINE-MATRIX.
+           *> 81-character single-line notation: '.' or '0' means blank
+           PERFORM VARYING WS-SLIdx FROM 1 BY 1 UNTIL WS-SLIdx > 81
+               COMPUTE WS-SLRow = FUNCTION INTEGER-PART((WS-SLIdx - 1) / 9) + 1
+               COMPUTE WS-SLCol = FUNCTION MOD(WS-SLIdx - 1, 9) + 1
+               MOVE WS-Line(WS-SLIdx:1) TO WS-Char
+               IF WS-Char = '.'
+                   MOVE '0' TO WS-Char
+               END-IF
+               IF WS-Char >= '0' AND WS-Char <= '9'
+                   MOVE WS-Char TO WS-Board-Cell(WS-SLRow, WS-SLCol)
+               END-IF
+           END-PERFORM.
+
+       Print-Board.
+           PERFORM VARYING WS-RowIdx FROM 1 BY 1 UNTIL WS-RowIdx > WS-GridSize
+               MOVE SPACES TO WS-ReportLine
+               MOVE 1 TO WS-Idx
+               PERFORM VARYING WS-ColIdx FROM 1 BY 1 UNTIL WS-ColIdx > WS-GridSize
+                   MOVE WS-Board-Cell(WS-RowIdx, WS-ColIdx) TO WS-CellDisp
+                   STRING FUNCTION TRIM(WS-CellDisp) DELIMITED BY SIZE
+                       INTO WS-ReportLine WITH POINTER WS-Idx
+                   IF WS-ColIdx < WS-GridSize
+                       MOVE SPACE TO WS-ReportLine(WS-Idx:1)
+                       ADD 1 TO WS-Idx
+                   END-IF
+               END-PERFORM
+               DISPLAY FUNCTION TRIM(WS-ReportLine)
+               WRITE ReportLine FROM WS-ReportLine
+           END-PERFORM.
+
+       Validate-Board.
+           MOVE 'Y' TO WS-ValidBoard
+
+           *> Rows: no digit may appear twice among the given clues
+           PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > WS-GridSize
+               PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > WS-GridSize - 1
+                   IF WS-Board-Cell(WS-VR1, WS-VC1) NOT = 0
+                       COMPUTE WS-VC2 = WS-VC1 + 1
+                       PERFORM VARYING WS-VC2 FROM WS-VC2 BY 1 UNTIL WS-VC2 > WS-GridSize
+                           IF WS-Board-Cell(WS-VR1, WS-VC2) = WS-Board-Cell(WS-VR1, WS-VC1)
+                               DISPLAY "Invalid puzzle: duplicate clue "
+                                   WS-Board-Cell(WS-VR1, WS-VC1) " in row " WS-VR1
+                               MOVE 'N' TO WS-ValidBoard
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           *> Columns
+           PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > WS-GridSize
+               PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > WS-GridSize - 1
+                   IF WS-Board-Cell(WS-VR1, WS-VC1) NOT = 0
+                       COMPUTE WS-VR2 = WS-VR1 + 1
+                       PERFORM VARYING WS-VR2 FROM WS-VR2 BY 1 UNTIL WS-VR2 > WS-GridSize
+                           IF WS-Board-Cell(WS-VR2, WS-VC1) = WS-Board-Cell(WS-VR1, WS-VC1)
+                               DISPLAY "Invalid puzzle: duplicate clue "
+                                   WS-Board-Cell(WS-VR1, WS-VC1) " in column " WS-VC1
+                               MOVE 'N' TO WS-ValidBoard
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           *> Boxes
+           PERFORM VARYING WS-VBoxR FROM 1 BY WS-BoxSize UNTIL WS-VBoxR > WS-GridSize
+               PERFORM VARYING WS-VBoxC FROM 1 BY WS-BoxSize UNTIL WS-VBoxC > WS-GridSize
+                   PERFORM VARYING WS-VK1 FROM 0 BY 1
+                           UNTIL WS-VK1 > (WS-BoxSize * WS-BoxSize - 2)
+                       COMPUTE WS-VI = FUNCTION INTEGER-PART(WS-VK1 / WS-BoxSize)
+                       COMPUTE WS-VJ = FUNCTION MOD(WS-VK1, WS-BoxSize)
+                       IF WS-Board-Cell(WS-VBoxR + WS-VI, WS-VBoxC + WS-VJ) NOT = 0
+                           COMPUTE WS-VK2 = WS-VK1 + 1
+                           PERFORM VARYING WS-VK2 FROM WS-VK2 BY 1
+                                   UNTIL WS-VK2 > (WS-BoxSize * WS-BoxSize - 1)
+                               COMPUTE WS-VI2 = FUNCTION INTEGER-PART(WS-VK2 / WS-BoxSize)
+                               COMPUTE WS-VJ2 = FUNCTION MOD(WS-VK2, WS-BoxSize)
+                               IF WS-Board-Cell(WS-VBoxR + WS-VI2, WS-VBoxC + WS-VJ2)
+                                   = WS-Board-Cell(WS-VBoxR + WS-VI, WS-VBoxC + WS-VJ)
+                                   DISPLAY "Invalid puzzle: duplicate clue "
+                                       WS-Board-Cell(WS-VBoxR + WS-VI, WS-VBoxC + WS-VJ)
+                                       " in box at " WS-VBoxR "," WS-VBoxC
+                                   MOVE 'N' TO WS-ValidBoard
                                END-IF
-                               ADD 1 TO WS-Idx
                            END-PERFORM
-                           ADD 1 TO WS-RowIdx
                        END-IF
-               END-READ
-           END-PERFORM
-           CLOSE InputFile.
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
 
-       Print-Board.
-           PERFORM VARYING WS-RowIdx FROM 1 BY 1 UNTIL WS-RowIdx > 9
-               DISPLAY WS-Board-Cell(WS-RowIdx, 1) " " WS-Board-Cell(WS-RowIdx, 2) " " WITH NO ADVANCING
-               DISPLAY WS-Board-Cell(WS-RowIdx, 3) " " WS-Board-Cell(WS-RowIdx, 4) " " WITH NO ADVANCING
-               DISPLAY WS-Board-Cell(WS-RowIdx, 5) " " WS-Board-Cell(WS-RowIdx, 6) " " WITH NO ADVANCING
-               DISPLAY WS-Board-Cell(WS-RowIdx, 7) " " WS-Board-Cell(WS-RowIdx, 8) " " WITH NO ADVANCING
-               DISPLAY WS-Board-Cell(WS-RowIdx, 9)
+       Count-Clues.
+           MOVE 0 TO WS-ClueCount
+           PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > WS-GridSize
+               PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > WS-GridSize
+                   IF WS-Board-Cell(WS-VR1, WS-VC1) NOT = 0
+                       ADD 1 TO WS-ClueCount
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
+       Write-History.
+           MOVE FUNCTION CURRENT-DATE TO WS-HistTS
+           MOVE SPACES TO WS-HistLine
+           STRING FUNCTION TRIM(WS-Filename) DELIMITED BY SIZE
+               ",Sudoku,"                    DELIMITED BY SIZE
+               WS-HistTS(1:14)                DELIMITED BY SIZE
+               ",ITER="                       DELIMITED BY SIZE
+               WS-Iterations                  DELIMITED BY SIZE
+               ",SOLVED="                     DELIMITED BY SIZE
+               WS-HistSolved                  DELIMITED BY SIZE
+               INTO WS-HistLine
+           WRITE HistoryLine FROM WS-HistLine.
+
+       Rate-Difficulty.
+           *> Derived from starting clue count and iterations taken;
+           *> fewer clues and more backtracking both push the rating up.
+           *> Thresholds are the original 9x9 constants (36/28 clues out
+           *> of 81 cells) generalized proportionally via WS-TotalCells
+           *> so the default 9x9 case rates identically to before.
+           IF WS-ClueCount * 81 >= WS-TotalCells * 36
+                   AND WS-Iterations <= (WS-TotalCells - WS-ClueCount)
+               MOVE "Easy" TO WS-Difficulty
+           ELSE
+               IF WS-ClueCount * 81 >= WS-TotalCells * 28
+                       AND WS-Iterations <= (WS-TotalCells - WS-ClueCount) * 3
+                   MOVE "Medium" TO WS-Difficulty
+               ELSE
+                   IF WS-Iterations <= (WS-TotalCells - WS-ClueCount) * 10
+                       MOVE "Hard" TO WS-Difficulty
+                   ELSE
+                       MOVE "Expert" TO WS-Difficulty
+                   END-IF
+               END-IF
+           END-IF.
+
        END PROGRAM Sudoku.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Solve RECURSIVE.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TrailFile ASSIGN TO "manual_trail.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TrailFile.
+       01 TrailLine PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      *> Trail-file open state persists across recursive/repeated CALLs
+      *> to this program within one run (unlike LOCAL-STORAGE, which is
+      *> fresh on every call) so the file is opened once and accumulates
+      *> every assignment across every matrix file in the run, the same
+      *> way HistoryFile does in Main-Logic.
+       01  WS-TrailOpened PIC X VALUE 'N'.
+       01  WS-TrailRec    PIC X(40).
+       01  WS-TrailIter   PIC 9(9).
+
        LOCAL-STORAGE SECTION.
        01  WS-Row        PIC 99.
        01  WS-Col        PIC 99.
-       01  WS-Num        PIC 9.
-       01  WS-Found      PIC X.
+       01  WS-Num        PIC 99.
+       01  WS-TryNum     PIC 99.
        01  WS-Valid      PIC X.
+       01  WS-AnyEmpty   PIC X.
+       01  WS-MinCount   PIC 99.
+       01  WS-MinRow     PIC 99.
+       01  WS-MinCol     PIC 99.
+       01  WS-CurCount   PIC 99.
+       01  WS-ScanR      PIC 99.
+       01  WS-ScanC      PIC 99.
+       01  WS-ScanNum    PIC 99.
 
        LINKAGE SECTION.
        01  WS-Board.
-           05  WS-Board-Row OCCURS 9 TIMES.
-               10  WS-Board-Cell OCCURS 9 TIMES PIC 9.
+           05  WS-Board-Row OCCURS 25 TIMES.
+               10  WS-Board-Cell OCCURS 25 TIMES PIC 99.
        01  WS-Iterations PIC 9(9).
        01  LS-Result     PIC X.
+       01  WS-UniqueMode PIC X.
+       01  WS-SolutionCount PIC 9(4).
+       01  WS-GridSize   PIC 99.
+       01  WS-BoxSize    PIC 99.
+       01  WS-TrailMode  PIC X.
+       01  WS-TrailAction PIC X.
+
+       PROCEDURE DIVISION USING WS-Board WS-Iterations LS-Result
+               WS-UniqueMode WS-SolutionCount WS-GridSize WS-BoxSize
+               WS-TrailMode WS-TrailAction.
+           IF WS-TrailAction = 'C'
+               IF WS-TrailOpened = 'Y'
+                   CLOSE TrailFile
+                   MOVE 'N' TO WS-TrailOpened
+               END-IF
+               EXIT PROGRAM
+           END-IF
+
+           IF WS-TrailMode = 'Y' AND WS-TrailOpened = 'N'
+               OPEN OUTPUT TrailFile
+               MOVE 'Y' TO WS-TrailOpened
+           END-IF
 
-       PROCEDURE DIVISION USING WS-Board WS-Iterations LS-Result.
-           MOVE 'N' TO WS-Found
-           PERFORM VARYING WS-Row FROM 1 BY 1 UNTIL WS-Row > 9 OR WS-Found = 'Y'
-               PERFORM VARYING WS-Col FROM 1 BY 1 UNTIL WS-Col > 9 OR WS-Found = 'Y'
-                   IF WS-Board-Cell(WS-Row, WS-Col) = 0
-                       MOVE 'Y' TO WS-Found
-                       SUBTRACT 1 FROM WS-Row
-                       SUBTRACT 1 FROM WS-Col
+           *> Minimum-remaining-values: pick the empty cell with the
+           *> fewest legal candidates rather than the first empty cell
+           *> found, the same heuristic the CP engine's FIND-MRV-CELL
+           *> uses. Plain first-cell (row-major) ordering works fine at
+           *> a 9x9 branching factor but blows up combinatorially once
+           *> WS-GridSize generalizes it to 16 or 25 on a sparse board.
+           MOVE 'N' TO WS-AnyEmpty
+           MOVE 99 TO WS-MinCount
+           PERFORM VARYING WS-ScanR FROM 1 BY 1 UNTIL WS-ScanR > WS-GridSize
+                   OR WS-MinCount <= 1
+               PERFORM VARYING WS-ScanC FROM 1 BY 1 UNTIL WS-ScanC > WS-GridSize
+                       OR WS-MinCount <= 1
+                   IF WS-Board-Cell(WS-ScanR, WS-ScanC) = 0
+                       MOVE 'Y' TO WS-AnyEmpty
+                       MOVE 0 TO WS-CurCount
+                       PERFORM VARYING WS-ScanNum FROM 1 BY 1
+                               UNTIL WS-ScanNum > WS-GridSize
+                               OR WS-CurCount >= WS-MinCount
+                           CALL "IsValid" USING BY CONTENT WS-ScanR BY CONTENT WS-ScanC
+                               BY CONTENT WS-ScanNum BY REFERENCE WS-Board
+                               BY CONTENT WS-GridSize BY CONTENT WS-BoxSize
+                               BY REFERENCE WS-Valid
+                           IF WS-Valid = 'Y'
+                               ADD 1 TO WS-CurCount
+                           END-IF
+                       END-PERFORM
+                       IF WS-CurCount < WS-MinCount
+                           MOVE WS-CurCount TO WS-MinCount
+                           MOVE WS-ScanR TO WS-MinRow
+                           MOVE WS-ScanC TO WS-MinCol
+                       END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
 
-           IF WS-Found = 'N'
+           IF WS-AnyEmpty = 'N'
+               *> Complete assignment -- count it and report success. In
+               *> unique mode the caller decides whether to keep searching
+               *> for a second solution based on WS-SolutionCount.
+               ADD 1 TO WS-SolutionCount
                MOVE 'Y' TO LS-Result
                EXIT PROGRAM
            END-IF
 
-           PERFORM VARYING WS-Num FROM 1 BY 1 UNTIL WS-Num > 9
+           IF WS-MinCount = 0
+               *> dead end -- this branch cannot be completed
+               MOVE 'N' TO LS-Result
+               EXIT PROGRAM
+           END-IF
+
+           MOVE WS-MinRow TO WS-Row
+           MOVE WS-MinCol TO WS-Col
+           PERFORM VARYING WS-TryNum FROM 1 BY 1 UNTIL WS-TryNum > WS-GridSize
+               MOVE WS-TryNum TO WS-Num
                ADD 1 TO WS-Iterations
-               CALL "IsValid" USING BY CONTENT WS-Row BY CONTENT WS-Col BY CONTENT WS-Num WS-Board LS-Result
+               CALL "IsValid" USING BY CONTENT WS-Row BY CONTENT WS-Col BY CONTENT WS-Num
+                   BY REFERENCE WS-Board BY CONTENT WS-GridSize BY CONTENT WS-BoxSize
+                   BY REFERENCE LS-Result
                IF LS-Result = 'Y'
                    MOVE WS-Num TO WS-Board-Cell(WS-Row, WS-Col)
+                   IF WS-TrailMode = 'Y'
+                       PERFORM Write-Trail-Record
+                   END-IF
                    CALL "Solve" USING WS-Board WS-Iterations LS-Result
+                       WS-UniqueMode WS-SolutionCount WS-GridSize WS-BoxSize
+                       WS-TrailMode WS-TrailAction
                    IF LS-Result = 'Y'
-                       EXIT PROGRAM
+                       IF WS-UniqueMode = 'N' OR WS-SolutionCount >= 2
+                           EXIT PROGRAM
+                       END-IF
                    END-IF
                    MOVE 0 TO WS-Board-Cell(WS-Row, WS-Col)
                END-IF
            END-PERFORM
 
-           MOVE 'N' TO LS-Result.
-       
+           MOVE 'N' TO LS-Result
+           EXIT PROGRAM.
+
+       Write-Trail-Record.
+      *> One record per cell assignment attempted during Solve, in the
+      *> order it was made: row, column, value, iteration number.
+           MOVE WS-Iterations TO WS-TrailIter
+           MOVE SPACES TO WS-TrailRec
+           STRING WS-Row                DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-Col                   DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-Num                   DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-TrailIter             DELIMITED BY SIZE
+               INTO WS-TrailRec
+           WRITE TrailLine FROM WS-TrailRec.
+
        END PROGRAM Solve.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IsValid.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-I          PIC 99.
@@ -150,39 +609,42 @@
        LINKAGE SECTION.
        01  L-Row         PIC 99.
        01  L-Col         PIC 99.
-       01  L-Num         PIC 9.
+       01  L-Num         PIC 99.
        01  WS-Board.
-           05  WS-Board-Row OCCURS 9 TIMES.
-               10  WS-Board-Cell OCCURS 9 TIMES PIC 9.
+           05  WS-Board-Row OCCURS 25 TIMES.
+               10  WS-Board-Cell OCCURS 25 TIMES PIC 99.
+       01  L-GridSize    PIC 99.
+       01  L-BoxSize     PIC 99.
        01  L-Result      PIC X.
 
-       PROCEDURE DIVISION USING L-Row L-Col L-Num WS-Board L-Result.
+       PROCEDURE DIVISION USING L-Row L-Col L-Num WS-Board L-GridSize
+               L-BoxSize L-Result.
            MOVE 'Y' TO L-Result
-           
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > L-GridSize
                IF WS-Board-Cell(L-Row, WS-I) = L-Num
                    MOVE 'N' TO L-Result
                    EXIT PROGRAM
                END-IF
            END-PERFORM
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > L-GridSize
                IF WS-Board-Cell(WS-I, L-Col) = L-Num
                    MOVE 'N' TO L-Result
                    EXIT PROGRAM
                END-IF
            END-PERFORM
 
-           COMPUTE WS-BoxRow = ((L-Row - 1) / 3) * 3 + 1
-           COMPUTE WS-BoxCol = ((L-Col - 1) / 3) * 3 + 1
-           
-           PERFORM VARYING WS-R FROM 0 BY 1 UNTIL WS-R > 2
-               PERFORM VARYING WS-C FROM 0 BY 1 UNTIL WS-C > 2
+           COMPUTE WS-BoxRow = FUNCTION INTEGER-PART((L-Row - 1) / L-BoxSize) * L-BoxSize + 1
+           COMPUTE WS-BoxCol = FUNCTION INTEGER-PART((L-Col - 1) / L-BoxSize) * L-BoxSize + 1
+
+           PERFORM VARYING WS-R FROM 0 BY 1 UNTIL WS-R > L-BoxSize - 1
+               PERFORM VARYING WS-C FROM 0 BY 1 UNTIL WS-C > L-BoxSize - 1
                    IF WS-Board-Cell(WS-BoxRow + WS-R, WS-BoxCol + WS-C) = L-Num
                        MOVE 'N' TO L-Result
                        EXIT PROGRAM
                    END-IF
                END-PERFORM
            END-PERFORM.
-       
+
        END PROGRAM IsValid.
