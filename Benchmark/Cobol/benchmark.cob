@@ -0,0 +1,220 @@
+      >>SOURCE FORMAT FREE
+      *> Cross-engine benchmark and reconciliation batch job.
+      *> Runs every matrix file named on the command line through all
+      *> four compiled solver binaries, captures each engine's console
+      *> output, and reports iteration count / elapsed time per engine
+      *> per puzzle plus a reconciliation flag when the four engines
+      *> don't land on the same final grid.
+      *>
+      *> Expects the four engines already compiled with these names,
+      *> relative to the current working directory:
+      *>   ./Manual/Cobol/sudoku_manual
+      *>   ./Languages/Cobol/sudoku_lang
+      *>   ./AI-2025/Cobol/sudoku_ai
+      *>   ./Algorithms/CP/Cobol/cp_sudoku
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BENCHMARK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE ASSIGN TO "benchmark_capture.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "benchmark_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAPTURE-FILE.
+       01 CAP-LINE PIC X(200).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF          PIC X VALUE 'N'.
+       01 WS-REPORT-LINE  PIC X(200).
+
+       01 ENGINE-TABLE.
+          05 ENGINE-ENTRY OCCURS 4.
+             10 ENG-LABEL PIC X(10).
+             10 ENG-BIN   PIC X(60).
+       01 ENG-IDX          PIC 9.
+
+       01 WS-CMD           PIC X(300).
+
+       01 ARG-COUNT        PIC 9(4).
+       01 ARG-LEN          PIC 9(4).
+       01 WS-FILE-IDX      PIC 9(4).
+       01 CURRENT-ARG      PIC X(100).
+       01 WS-FILENAME      PIC X(100).
+
+       01 GRID-CAPTURE.
+          05 GRID-LINE OCCURS 9 PIC X(40).
+       01 GRID-COUNT       PIC 99.
+
+       01 BASE-GRID.
+          05 BASE-LINE OCCURS 9 PIC X(40).
+       01 GRIDS-MATCH      PIC X.
+       01 ALL-SOLVED       PIC X.
+
+       01 WS-ITERATIONS    PIC 9(9).
+       01 WS-SOLVED        PIC X.
+
+       01 START-TIME-VAL.
+          05 ST-YYYY       PIC 9(4).
+          05 ST-MM         PIC 9(2).
+          05 ST-DD         PIC 9(2).
+          05 ST-HH         PIC 9(2).
+          05 ST-MIN        PIC 9(2).
+          05 ST-SS         PIC 9(2).
+          05 ST-MS         PIC 9(2).
+       01 END-TIME-VAL.
+          05 ET-YYYY       PIC 9(4).
+          05 ET-MM         PIC 9(2).
+          05 ET-DD         PIC 9(2).
+          05 ET-HH         PIC 9(2).
+          05 ET-MIN        PIC 9(2).
+          05 ET-SS         PIC 9(2).
+          05 ET-MS         PIC 9(2).
+       01 START-SEC        PIC 9(9)V99.
+       01 END-SEC          PIC 9(9)V99.
+       01 ELAPSED-SEC      PIC 9(9)V999.
+       01 DISP-ELAPSED     PIC Z(6)9.999.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INIT-ENGINE-TABLE
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT = 0
+               DISPLAY "Usage: BENCHMARK <matrix> [matrix ...]"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1 UNTIL WS-FILE-IDX > ARG-COUNT
+               DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
+               ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+               MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+               COMPUTE ARG-LEN = FUNCTION STORED-CHAR-LENGTH(CURRENT-ARG)
+               IF ARG-LEN > 7 AND CURRENT-ARG(ARG-LEN - 6:7) = ".matrix"
+                   MOVE CURRENT-ARG TO WS-FILENAME
+                   PERFORM RUN-ALL-ENGINES
+               END-IF
+           END-PERFORM
+
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       INIT-ENGINE-TABLE.
+           MOVE "Manual"    TO ENG-LABEL(1)
+           MOVE "./Manual/Cobol/sudoku_manual" TO ENG-BIN(1)
+           MOVE "Languages" TO ENG-LABEL(2)
+           MOVE "./Languages/Cobol/sudoku_lang" TO ENG-BIN(2)
+           MOVE "AI-2025"   TO ENG-LABEL(3)
+           MOVE "./AI-2025/Cobol/sudoku_ai" TO ENG-BIN(3)
+           MOVE "CP"        TO ENG-LABEL(4)
+           MOVE "./Algorithms/CP/Cobol/cp_sudoku" TO ENG-BIN(4).
+
+       RUN-ALL-ENGINES.
+           MOVE 'Y' TO GRIDS-MATCH
+           MOVE 'Y' TO ALL-SOLVED
+           DISPLAY "=== " FUNCTION TRIM(WS-FILENAME) " ==="
+           PERFORM VARYING ENG-IDX FROM 1 BY 1 UNTIL ENG-IDX > 4
+               PERFORM RUN-ONE-ENGINE
+           END-PERFORM
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+               ",RECONCILE,"             DELIMITED BY SIZE
+               ALL-SOLVED                DELIMITED BY SIZE
+               ","                       DELIMITED BY SIZE
+               GRIDS-MATCH               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE)
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+
+       RUN-ONE-ENGINE.
+           MOVE SPACES TO WS-CMD
+           STRING FUNCTION TRIM(ENG-BIN(ENG-IDX)) DELIMITED BY SIZE
+               " "                                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FILENAME)          DELIMITED BY SIZE
+               " > benchmark_capture.txt 2>&1"     DELIMITED BY SIZE
+               INTO WS-CMD
+
+           MOVE FUNCTION CURRENT-DATE(1:16) TO START-TIME-VAL
+           COMPUTE START-SEC = (ST-HH * 3600) + (ST-MIN * 60) + ST-SS
+               + (ST-MS / 100.0)
+
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE FUNCTION CURRENT-DATE(1:16) TO END-TIME-VAL
+           COMPUTE END-SEC = (ET-HH * 3600) + (ET-MIN * 60) + ET-SS
+               + (ET-MS / 100.0)
+           IF END-SEC < START-SEC
+               ADD 86400 TO END-SEC
+           END-IF
+           COMPUTE ELAPSED-SEC = END-SEC - START-SEC
+           MOVE ELAPSED-SEC TO DISP-ELAPSED
+
+           PERFORM PARSE-CAPTURE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING FUNCTION TRIM(WS-FILENAME)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(ENG-LABEL(ENG-IDX)) DELIMITED BY SIZE
+               ",ITER="                          DELIMITED BY SIZE
+               WS-ITERATIONS                     DELIMITED BY SIZE
+               ",SEC="                           DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-ELAPSED)       DELIMITED BY SIZE
+               ",SOLVED="                        DELIMITED BY SIZE
+               WS-SOLVED                          DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE)
+           WRITE REPORT-LINE FROM WS-REPORT-LINE
+
+           IF WS-SOLVED NOT = 'Y'
+               MOVE 'N' TO ALL-SOLVED
+           END-IF
+
+           IF ENG-IDX = 1
+               MOVE GRID-CAPTURE TO BASE-GRID
+           ELSE
+               IF GRID-CAPTURE NOT = BASE-GRID
+                   MOVE 'N' TO GRIDS-MATCH
+               END-IF
+           END-IF.
+
+       PARSE-CAPTURE.
+           MOVE 0 TO GRID-COUNT
+           MOVE 0 TO WS-ITERATIONS
+           MOVE 'N' TO WS-SOLVED
+           MOVE 'N' TO WS-EOF
+           MOVE SPACES TO GRID-CAPTURE
+           OPEN INPUT CAPTURE-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CAPTURE-FILE INTO CAP-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN FUNCTION TRIM(CAP-LINE) = "Puzzle:"
+                               MOVE 0 TO GRID-COUNT
+                           WHEN CAP-LINE(1:21) = "Solved in Iterations="
+                               MOVE FUNCTION NUMVAL(CAP-LINE(22:20))
+                                   TO WS-ITERATIONS
+                               MOVE 'Y' TO WS-SOLVED
+                           WHEN FUNCTION TRIM(CAP-LINE) = "No solution found."
+                               MOVE 'N' TO WS-SOLVED
+                           WHEN CAP-LINE NOT = SPACES AND GRID-COUNT < 9
+                               AND CAP-LINE(1:1) >= '0' AND CAP-LINE(1:1) <= '9'
+                               ADD 1 TO GRID-COUNT
+                               MOVE CAP-LINE TO GRID-LINE(GRID-COUNT)
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE CAPTURE-FILE.
+
+       END PROGRAM BENCHMARK.
