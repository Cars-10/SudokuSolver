@@ -9,22 +9,82 @@ PROGRAM-ID. CP-SUDOKU.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT INFILE ASSIGN TO WS-FILENAME
+    SELECT INFILE ASSIGN TO DYNAMIC WS-FILENAME
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS FS-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "cp_report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "cp_checkpoint.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKPT-STATUS.
+    SELECT HISTORY-FILE ASSIGN TO "puzzle_history.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HIST-FS.
+    SELECT TRAIL-FILE ASSIGN TO "cp_trail.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD INFILE.
 01 IN-REC PIC X(100).
 
+FD REPORT-FILE.
+01 REPORT-LINE PIC X(20).
+
+FD CHECKPOINT-FILE.
+01 CKPT-LINE PIC X(100).
+
+FD HISTORY-FILE.
+01 HISTORY-LINE PIC X(100).
+
+FD TRAIL-FILE.
+01 TRAIL-LINE PIC X(40).
+
 WORKING-STORAGE SECTION.
 01 WS-FILENAME     PIC X(256).
+01 WS-CMDLINE      PIC X(256).
+01 WS-FLAG-TOKENS.
+   05 WS-FLAG-TOKEN PIC X(20) OCCURS 4.
+01 WS-FLAG-IDX     PIC 9.
+01 WS-VERBOSE      PIC X VALUE 'N'.
+01 WS-RESUME       PIC X VALUE 'N'.
+01 WS-UNIQUE       PIC X VALUE 'N'.
+01 WS-TRAIL        PIC X VALUE 'N'.
+01 WS-TRAIL-REC    PIC X(40).
+01 WS-TRAIL-ITER   PIC 9(9).
+01 CP-SOLUTION-COUNT PIC 9(4) VALUE 0.
+01 WS-MAX-DEPTH     PIC 99 VALUE 0.
+01 WS-DIFFICULTY    PIC X(6) VALUE SPACES.
 01 FS-STATUS       PIC XX.
+01 CKPT-STATUS     PIC XX.
+01 WS-HIST-FS       PIC XX.
+01 WS-HIST-LINE     PIC X(100).
+01 WS-HIST-TS       PIC X(21).
+01 WS-HIST-SOLVED   PIC X.
 01 WS-EOF          PIC X VALUE 'N'.
 01 WS-PTR          PIC 9(4).
 01 WS-CHAR         PIC X.
 
+01  START-TIME-VAL.
+    05 ST-YYYY       PIC 9(4).
+    05 ST-MM         PIC 9(2).
+    05 ST-DD         PIC 9(2).
+    05 ST-HH         PIC 9(2).
+    05 ST-MIN        PIC 9(2).
+    05 ST-SS         PIC 9(2).
+    05 ST-MS         PIC 9(2).
+01  END-TIME-VAL.
+    05 ET-YYYY       PIC 9(4).
+    05 ET-MM         PIC 9(2).
+    05 ET-DD         PIC 9(2).
+    05 ET-HH         PIC 9(2).
+    05 ET-MIN        PIC 9(2).
+    05 ET-SS         PIC 9(2).
+    05 ET-MS         PIC 9(2).
+01  START-SEC        PIC 9(9)V99.
+01  END-SEC          PIC 9(9)V99.
+01  ELAPSED-SEC      PIC 9(9)V999.
+
 *> Grid: values[9][9] - 0 = empty
 01 GRID-VALUES.
    05 GV-ROW OCCURS 9.
@@ -113,11 +173,43 @@ WORKING-STORAGE SECTION.
 01 ELIM-J          PIC 99.
 01 ASSIGN-I        PIC 99.
 01 ASSIGN-J        PIC 99.
+01 TNC-DIGIT       PIC 99.
 01 COUNT-K         PIC 99.
 01 COUNT-DIGIT     PIC 99.
 01 GET-K           PIC 99.
 01 GET-SAVED-DIGIT PIC 99.
 
+*> Clue validation working variables
+01 WS-BOARD-VALID  PIC X.
+01 WS-VR1          PIC 99.
+01 WS-VR2          PIC 99.
+01 WS-VC1          PIC 99.
+01 WS-VC2          PIC 99.
+01 WS-VBOXR        PIC 99.
+01 WS-VBOXC        PIC 99.
+01 WS-VK1          PIC 9.
+01 WS-VK2          PIC 9.
+01 WS-VI           PIC 9.
+01 WS-VJ           PIC 9.
+01 WS-VI2          PIC 9.
+01 WS-VJ2          PIC 9.
+
+*> Single-line notation parsing variables
+01 WS-SLIDX        PIC 99.
+01 WS-SLROW        PIC 99.
+01 WS-SLCOL        PIC 99.
+
+*> Checkpoint/restart working variables
+01 CKPT-INTERVAL   PIC 9(5) COMP VALUE 500.
+01 WS-CKPT-LINE    PIC X(100).
+01 CKPT-ITER-DISP  PIC 9(12).
+01 CKPT-TOK1       PIC X(20).
+01 CKPT-TOK2       PIC X(20).
+01 CKPT-TOK3       PIC X(20).
+01 CKPT-VAL2       PIC 99.
+01 CKPT-VAL5       PIC 9(5).
+01 CKPT-SAVED-DEPTH PIC 99.
+
 PROCEDURE DIVISION.
 MAIN-LOGIC.
     *> Initialize power table (powers of 2)
@@ -132,45 +224,155 @@ MAIN-LOGIC.
     MOVE 256 TO POWER-VAL(9)
     MOVE 512 TO POWER-VAL(10)
 
+    MOVE FUNCTION CURRENT-DATE(1:16) TO START-TIME-VAL
+    COMPUTE START-SEC = (ST-HH * 3600) + (ST-MIN * 60) + ST-SS + (ST-MS / 100.0)
+
     ACCEPT WS-FILENAME FROM COMMAND-LINE
     IF WS-FILENAME = SPACES
+        DISPLAY "Usage: CP-SUDOKU <matrix> [-v|--verbose] [-resume|--resume] [-unique|--unique]"
+        MOVE 1 TO RETURN-CODE
         STOP RUN
     END-IF
 
+    MOVE WS-FILENAME TO WS-CMDLINE
+    UNSTRING WS-CMDLINE DELIMITED BY SPACE
+        INTO WS-FILENAME WS-FLAG-TOKEN(1) WS-FLAG-TOKEN(2) WS-FLAG-TOKEN(3)
+        WS-FLAG-TOKEN(4)
+    PERFORM VARYING WS-FLAG-IDX FROM 1 BY 1 UNTIL WS-FLAG-IDX > 4
+        IF FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "-v"
+            OR FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "--verbose"
+            MOVE 'Y' TO WS-VERBOSE
+        END-IF
+        IF FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "-resume"
+            OR FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "--resume"
+            MOVE 'Y' TO WS-RESUME
+        END-IF
+        IF FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "-unique"
+            OR FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "--unique"
+            MOVE 'Y' TO WS-UNIQUE
+        END-IF
+        IF FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "-trail"
+            OR FUNCTION TRIM(WS-FLAG-TOKEN(WS-FLAG-IDX)) = "--trail"
+            MOVE 'Y' TO WS-TRAIL
+        END-IF
+    END-PERFORM
+
     DISPLAY FUNCTION TRIM(WS-FILENAME)
 
+    OPEN OUTPUT REPORT-FILE
+
+    OPEN EXTEND HISTORY-FILE
+    IF WS-HIST-FS = "35"
+        OPEN OUTPUT HISTORY-FILE
+        CLOSE HISTORY-FILE
+        OPEN EXTEND HISTORY-FILE
+    END-IF
+
+    IF WS-TRAIL = 'Y'
+        OPEN OUTPUT TRAIL-FILE
+    END-IF
+
     PERFORM READ-MATRIX
     DISPLAY " "
     DISPLAY "Puzzle:"
     PERFORM PRINT-BOARD
 
-    *> Initialize grid
-    PERFORM INIT-GRID
-
-    *> Solve with constraint propagation
-    MOVE 0 TO CP-ITERATIONS
-    MOVE 0 TO STACK-PTR
-    MOVE 0 TO STATE-PTR
-    MOVE 'N' TO SOLVED-FLAG
-    PERFORM CP-SOLVE
-
-    IF SOLVED-FLAG = 'Y'
-        DISPLAY " "
-        DISPLAY "Puzzle:"
-        PERFORM PRINT-BOARD
-        DISPLAY " "
-        MOVE CP-ITERATIONS TO DISP-ITER
-        DISPLAY "Solved in Iterations=" FUNCTION TRIM(DISP-ITER)
+    PERFORM VALIDATE-CLUES
+    IF WS-BOARD-VALID = 'N'
+        MOVE 1 TO RETURN-CODE
+        MOVE 'N' TO WS-HIST-SOLVED
     ELSE
-        DISPLAY "No solution found."
+        MOVE 0 TO CP-ITERATIONS
+        MOVE 0 TO STACK-PTR
+        MOVE 0 TO STATE-PTR
+        MOVE 0 TO WS-MAX-DEPTH
+        MOVE 'N' TO SOLVED-FLAG
+
+        IF WS-RESUME = 'Y'
+            *> Resume from a prior checkpoint instead of re-running
+            *> PROPAGATE and the backtrack search from scratch
+            PERFORM READ-CHECKPOINT
+        ELSE
+            PERFORM INIT-GRID
+        END-IF
+
+        PERFORM CP-SOLVE
+
+        IF WS-UNIQUE = 'Y'
+            IF CP-SOLUTION-COUNT = 0
+                IF WS-RESUME = 'Y'
+                    DISPLAY "No solution found from checkpoint state -- "
+                        "may not be conclusive (resumed runs cannot "
+                        "unwind guesses made before the checkpoint)."
+                ELSE
+                    DISPLAY "No solution found."
+                END-IF
+                MOVE 1 TO RETURN-CODE
+                MOVE 'N' TO WS-HIST-SOLVED
+            ELSE
+                PERFORM RATE-DIFFICULTY
+                MOVE CP-ITERATIONS TO DISP-ITER
+                DISPLAY " "
+                IF CP-SOLUTION-COUNT = 1
+                    DISPLAY "Puzzle has a UNIQUE solution. Iterations="
+                        FUNCTION TRIM(DISP-ITER)
+                ELSE
+                    DISPLAY "Puzzle has MULTIPLE solutions (>=2). Iterations="
+                        FUNCTION TRIM(DISP-ITER)
+                END-IF
+                DISPLAY "Difficulty=" WS-DIFFICULTY
+                MOVE 'Y' TO WS-HIST-SOLVED
+            END-IF
+        ELSE
+            IF SOLVED-FLAG = 'Y'
+                PERFORM RATE-DIFFICULTY
+                DISPLAY " "
+                DISPLAY "Puzzle:"
+                PERFORM PRINT-BOARD
+                DISPLAY " "
+                MOVE CP-ITERATIONS TO DISP-ITER
+                DISPLAY "Solved in Iterations=" FUNCTION TRIM(DISP-ITER)
+                DISPLAY "Difficulty=" WS-DIFFICULTY
+                MOVE 'Y' TO WS-HIST-SOLVED
+            ELSE
+                IF WS-RESUME = 'Y'
+                    DISPLAY "No solution found from checkpoint state -- "
+                        "may not be conclusive (resumed runs cannot "
+                        "unwind guesses made before the checkpoint)."
+                ELSE
+                    DISPLAY "No solution found."
+                END-IF
+                MOVE 1 TO RETURN-CODE
+                MOVE 'N' TO WS-HIST-SOLVED
+            END-IF
+        END-IF
+    END-IF
+
+    PERFORM WRITE-HISTORY
+
+    CLOSE REPORT-FILE
+    CLOSE HISTORY-FILE
+    IF WS-TRAIL = 'Y'
+        CLOSE TRAIL-FILE
+    END-IF
+
+    MOVE FUNCTION CURRENT-DATE(1:16) TO END-TIME-VAL
+    COMPUTE END-SEC = (ET-HH * 3600) + (ET-MIN * 60) + ET-SS + (ET-MS / 100.0)
+
+    IF END-SEC < START-SEC
+        ADD 86400 TO END-SEC
     END-IF
 
+    COMPUTE ELAPSED-SEC = END-SEC - START-SEC
+    DISPLAY "Seconds to process " ELAPSED-SEC
+
     STOP RUN.
 
 READ-MATRIX.
     OPEN INPUT INFILE
     IF FS-STATUS NOT = "00"
         DISPLAY "File open failed: " FS-STATUS
+        MOVE 1 TO RETURN-CODE
         STOP RUN
     END-IF
     MOVE 'N' TO WS-EOF
@@ -180,22 +382,59 @@ READ-MATRIX.
             AT END MOVE 'Y' TO WS-EOF
             NOT AT END
                 IF IN-REC NOT = SPACES AND IN-REC(1:1) NOT = '#'
-                    ADD 1 TO TEMP-R
-                    MOVE 1 TO TEMP-C
-                    PERFORM VARYING WS-PTR FROM 1 BY 1
-                        UNTIL WS-PTR > 100 OR TEMP-C > 9
-                        MOVE IN-REC(WS-PTR:1) TO WS-CHAR
-                        IF WS-CHAR >= '0' AND WS-CHAR <= '9'
-                            MOVE FUNCTION NUMVAL(WS-CHAR)
-                                TO GV-COL(TEMP-R, TEMP-C)
-                            ADD 1 TO TEMP-C
-                        END-IF
-                    END-PERFORM
+                    IF TEMP-R = 0 AND IN-REC(81:1) NOT = SPACE
+                        AND IN-REC(82:1) = SPACE
+                        PERFORM PARSE-SINGLE-LINE
+                        MOVE 9 TO TEMP-R
+                    ELSE
+                        ADD 1 TO TEMP-R
+                        MOVE 1 TO TEMP-C
+                        PERFORM VARYING WS-PTR FROM 1 BY 1
+                            UNTIL WS-PTR > 100 OR TEMP-C > 9
+                            MOVE IN-REC(WS-PTR:1) TO WS-CHAR
+                            IF WS-CHAR >= '0' AND WS-CHAR <= '9'
+                                MOVE FUNCTION NUMVAL(WS-CHAR)
+                                    TO GV-COL(TEMP-R, TEMP-C)
+                                ADD 1 TO TEMP-C
+                            END-IF
+                        END-PERFORM
+                    END-IF
                 END-IF
         END-READ
     END-PERFORM
     CLOSE INFILE.
 
+PARSE-SINGLE-LINE.
+    *> 81-character single-line notation: '.' or '0' means blank
+    PERFORM VARYING WS-SLIDX FROM 1 BY 1 UNTIL WS-SLIDX > 81
+        COMPUTE WS-SLROW = FUNCTION INTEGER-PART((WS-SLIDX - 1) / 9) + 1
+        COMPUTE WS-SLCOL = FUNCTION MOD(WS-SLIDX - 1, 9) + 1
+        MOVE IN-REC(WS-SLIDX:1) TO WS-CHAR
+        IF WS-CHAR = '.'
+            MOVE '0' TO WS-CHAR
+        END-IF
+        IF WS-CHAR >= '0' AND WS-CHAR <= '9'
+            MOVE FUNCTION NUMVAL(WS-CHAR) TO GV-COL(WS-SLROW, WS-SLCOL)
+        END-IF
+    END-PERFORM.
+
+WRITE-TRAIL.
+    *> One record per cell assignment made during CP-SOLVE (every call
+    *> to ASSIGN-DIGIT, whether from initial propagation or the
+    *> backtracking search), in the order it was made: row, column,
+    *> value, iteration number.
+    MOVE CP-ITERATIONS TO WS-TRAIL-ITER
+    MOVE SPACES TO WS-TRAIL-REC
+    STRING ELIM-ROW                  DELIMITED BY SIZE
+        ","                          DELIMITED BY SIZE
+        ELIM-COL                     DELIMITED BY SIZE
+        ","                          DELIMITED BY SIZE
+        ELIM-DIGIT                   DELIMITED BY SIZE
+        ","                          DELIMITED BY SIZE
+        WS-TRAIL-ITER                DELIMITED BY SIZE
+        INTO WS-TRAIL-REC
+    WRITE TRAIL-LINE FROM WS-TRAIL-REC.
+
 PRINT-BOARD.
     PERFORM VARYING DISP-R FROM 1 BY 1 UNTIL DISP-R > 9
         MOVE SPACES TO DISP-LINE
@@ -207,6 +446,99 @@ PRINT-BOARD.
             MOVE FUNCTION CHAR(WS-K) TO DISP-LINE(DISP-C * 2 - 1:1)
         END-PERFORM
         DISPLAY FUNCTION TRIM(DISP-LINE)
+        WRITE REPORT-LINE FROM DISP-LINE
+    END-PERFORM.
+
+RATE-DIFFICULTY.
+    *> Derived from the maximum search-stack depth reached and the
+    *> iteration count; a puzzle solved by propagation alone (no
+    *> search depth) with few iterations is Easy, deeper/longer
+    *> backtracking pushes the rating up.
+    IF WS-MAX-DEPTH = 0 AND CP-ITERATIONS <= 20
+        MOVE "Easy" TO WS-DIFFICULTY
+    ELSE
+        IF WS-MAX-DEPTH <= 5 AND CP-ITERATIONS <= 200
+            MOVE "Medium" TO WS-DIFFICULTY
+        ELSE
+            IF WS-MAX-DEPTH <= 15 AND CP-ITERATIONS <= 2000
+                MOVE "Hard" TO WS-DIFFICULTY
+            ELSE
+                MOVE "Expert" TO WS-DIFFICULTY
+            END-IF
+        END-IF
+    END-IF.
+
+WRITE-HISTORY.
+    MOVE FUNCTION CURRENT-DATE TO WS-HIST-TS
+    MOVE SPACES TO WS-HIST-LINE
+    MOVE CP-ITERATIONS TO DISP-ITER
+    STRING FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+        ",CP-SUDOKU,"                  DELIMITED BY SIZE
+        WS-HIST-TS(1:14)               DELIMITED BY SIZE
+        ",ITER="                       DELIMITED BY SIZE
+        FUNCTION TRIM(DISP-ITER)       DELIMITED BY SIZE
+        ",SOLVED="                     DELIMITED BY SIZE
+        WS-HIST-SOLVED                 DELIMITED BY SIZE
+        INTO WS-HIST-LINE
+    WRITE HISTORY-LINE FROM WS-HIST-LINE.
+
+VALIDATE-CLUES.
+    MOVE 'Y' TO WS-BOARD-VALID
+
+   *> Rows: no digit may appear twice among the given clues
+    PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 9
+        PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 8
+            IF GV-COL(WS-VR1, WS-VC1) NOT = 0
+                COMPUTE WS-VC2 = WS-VC1 + 1
+                PERFORM VARYING WS-VC2 FROM WS-VC2 BY 1 UNTIL WS-VC2 > 9
+                    IF GV-COL(WS-VR1, WS-VC2) = GV-COL(WS-VR1, WS-VC1)
+                        DISPLAY "Invalid puzzle: duplicate clue "
+                            GV-COL(WS-VR1, WS-VC1) " in row " WS-VR1
+                        MOVE 'N' TO WS-BOARD-VALID
+                    END-IF
+                END-PERFORM
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+   *> Columns
+    PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 9
+        PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 8
+            IF GV-COL(WS-VR1, WS-VC1) NOT = 0
+                COMPUTE WS-VR2 = WS-VR1 + 1
+                PERFORM VARYING WS-VR2 FROM WS-VR2 BY 1 UNTIL WS-VR2 > 9
+                    IF GV-COL(WS-VR2, WS-VC1) = GV-COL(WS-VR1, WS-VC1)
+                        DISPLAY "Invalid puzzle: duplicate clue "
+                            GV-COL(WS-VR1, WS-VC1) " in column " WS-VC1
+                        MOVE 'N' TO WS-BOARD-VALID
+                    END-IF
+                END-PERFORM
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+   *> Boxes
+    PERFORM VARYING WS-VBOXR FROM 1 BY 3 UNTIL WS-VBOXR > 9
+        PERFORM VARYING WS-VBOXC FROM 1 BY 3 UNTIL WS-VBOXC > 9
+            PERFORM VARYING WS-VK1 FROM 0 BY 1 UNTIL WS-VK1 > 7
+                COMPUTE WS-VI = FUNCTION INTEGER-PART(WS-VK1 / 3)
+                COMPUTE WS-VJ = FUNCTION MOD(WS-VK1, 3)
+                IF GV-COL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ) NOT = 0
+                    COMPUTE WS-VK2 = WS-VK1 + 1
+                    PERFORM VARYING WS-VK2 FROM WS-VK2 BY 1 UNTIL WS-VK2 > 8
+                        COMPUTE WS-VI2 = FUNCTION INTEGER-PART(WS-VK2 / 3)
+                        COMPUTE WS-VJ2 = FUNCTION MOD(WS-VK2, 3)
+                        IF GV-COL(WS-VBOXR + WS-VI2, WS-VBOXC + WS-VJ2)
+                            = GV-COL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ)
+                            DISPLAY "Invalid puzzle: duplicate clue "
+                                GV-COL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ)
+                                " in box at " WS-VBOXR "," WS-VBOXC
+                            MOVE 'N' TO WS-BOARD-VALID
+                        END-IF
+                    END-PERFORM
+                END-IF
+            END-PERFORM
+        END-PERFORM
     END-PERFORM.
 
 INIT-GRID.
@@ -225,12 +557,16 @@ INIT-GRID.
     END-PERFORM
 
     *> Propagate initial clues to eliminate candidates from peers
-    DISPLAY "Starting initial clue propagation..."
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "Starting initial clue propagation..."
+    END-IF
     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
         PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
             IF GV-COL(WS-I, WS-J) NOT = 0
-                DISPLAY "  Propagating clue at " WS-I "," WS-J
-                    " = " GV-COL(WS-I, WS-J)
+                IF WS-VERBOSE = 'Y'
+                    DISPLAY "  Propagating clue at " WS-I "," WS-J
+                        " = " GV-COL(WS-I, WS-J)
+                END-IF
                 MOVE GV-COL(WS-I, WS-J) TO ELIM-DIGIT
                 MOVE WS-I TO ELIM-ROW
                 MOVE WS-J TO ELIM-COL
@@ -239,16 +575,26 @@ INIT-GRID.
             END-IF
         END-PERFORM
     END-PERFORM
-    DISPLAY "Done with initial clue propagation".
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "Done with initial clue propagation"
+    END-IF.
 
 CP-SOLVE.
-    *> Initial propagation
-    PERFORM PROPAGATE
-    DISPLAY "After initial propagate: result=" RESULT-FLAG
-        " iter=" CP-ITERATIONS
-    IF RESULT-FLAG = 'N'
-        DISPLAY "Initial propagation failed"
-        EXIT PARAGRAPH
+    MOVE 0 TO CP-SOLUTION-COUNT
+    *> Initial propagation (skipped on resume: the checkpointed
+    *> GRID-VALUES/GRID-CANDIDATES are already fully propagated)
+    IF WS-RESUME = 'N'
+        PERFORM PROPAGATE
+        IF WS-VERBOSE = 'Y'
+            DISPLAY "After initial propagate: result=" RESULT-FLAG
+                " iter=" CP-ITERATIONS
+        END-IF
+        IF RESULT-FLAG = 'N'
+            IF WS-VERBOSE = 'Y'
+                DISPLAY "Initial propagation failed"
+            END-IF
+            EXIT PARAGRAPH
+        END-IF
     END-IF
 
     *> Iterative search with explicit stack
@@ -257,55 +603,108 @@ CP-SOLVE.
         PERFORM FIND-MRV-CELL
 
         IF MRV-FOUND = 'N'
-            *> No empty cells - solved!
-            MOVE 'Y' TO SOLVED-FLAG
-            EXIT PARAGRAPH
-        END-IF
-
-        *> Push new search level
-        ADD 1 TO STACK-PTR
-        IF STACK-PTR > 81
-            MOVE 'N' TO SOLVED-FLAG
-            EXIT PARAGRAPH
-        END-IF
-        MOVE MRV-R TO SS-R(STACK-PTR)
-        MOVE MRV-C TO SS-C(STACK-PTR)
-        MOVE 1 TO SS-NEXT-DIGIT(STACK-PTR)
+            *> No empty cells - a complete assignment. Count it; in
+            *> unique mode keep backtracking for a second solution
+            *> instead of stopping at the first one.
+            ADD 1 TO CP-SOLUTION-COUNT
+            IF WS-UNIQUE = 'N' OR CP-SOLUTION-COUNT >= 2
+                MOVE 'Y' TO SOLVED-FLAG
+                EXIT PARAGRAPH
+            END-IF
 
-        PERFORM TRY-NEXT-CANDIDATE
-        IF RESULT-FLAG = 'N'
-            PERFORM BACKTRACK
+            *> Look for a second solution. The level that produced this
+            *> completed assignment (if any -- STACK-PTR may be 0 if
+            *> the whole grid was forced by singles alone, which is
+            *> necessarily unique) may still have untried candidates
+            *> of its own, so undo its assignment via RESTORE-STATE and
+            *> retry it via TRY-NEXT-CANDIDATE *before* popping to the
+            *> parent with BACKTRACK -- otherwise the last decision
+            *> level's own remaining candidates are skipped entirely
+            *> and a genuinely-multiple-solution puzzle is misreported
+            *> as unique.
+            IF STACK-PTR = 0
+                MOVE 'N' TO RESULT-FLAG
+            ELSE
+                PERFORM RESTORE-STATE
+                PERFORM TRY-NEXT-CANDIDATE
+            END-IF
             IF RESULT-FLAG = 'N'
-                *> No solution
+                PERFORM BACKTRACK
+                IF RESULT-FLAG = 'N'
+                    *> Search exhausted -- CP-SOLUTION-COUNT already
+                    *> holds the total number of solutions found
+                    EXIT PARAGRAPH
+                END-IF
+            END-IF
+        ELSE
+            *> Push new search level
+            ADD 1 TO STACK-PTR
+            IF STACK-PTR > 81
+                MOVE 'N' TO SOLVED-FLAG
                 EXIT PARAGRAPH
             END-IF
+            IF STACK-PTR > WS-MAX-DEPTH
+                MOVE STACK-PTR TO WS-MAX-DEPTH
+            END-IF
+            MOVE MRV-R TO SS-R(STACK-PTR)
+            MOVE MRV-C TO SS-C(STACK-PTR)
+            MOVE 1 TO SS-NEXT-DIGIT(STACK-PTR)
+
+            PERFORM TRY-NEXT-CANDIDATE
+            IF RESULT-FLAG = 'N'
+                PERFORM BACKTRACK
+                IF RESULT-FLAG = 'N'
+                    *> No solution
+                    EXIT PARAGRAPH
+                END-IF
+            END-IF
+        END-IF
+
+        IF FUNCTION MOD(CP-ITERATIONS, CKPT-INTERVAL) = 0
+            PERFORM WRITE-CHECKPOINT
         END-IF
     END-PERFORM.
 
 TRY-NEXT-CANDIDATE.
+    *> Dedicated loop control (TNC-DIGIT), not the shared WS-DIGIT --
+    *> PROPAGATE (invoked below, on the success path of ASSIGN-DIGIT)
+    *> uses WS-DIGIT for its own hidden-singles loops, and would
+    *> otherwise clobber this loop's control variable out from under
+    *> it, causing candidates past the first failed attempt to be
+    *> skipped. Same isolation the box-peer loops already get via
+    *> ASSIGN-I/ASSIGN-J and ELIM-I/ELIM-J instead of WS-I/WS-J.
     MOVE SS-R(STACK-PTR) TO WS-ROW
     MOVE SS-C(STACK-PTR) TO WS-COL
-    MOVE GC-COL(WS-ROW, WS-COL) TO CANDIDATE-SET
 
     *> Find next untried candidate
-    PERFORM VARYING WS-DIGIT FROM SS-NEXT-DIGIT(STACK-PTR) BY 1
-        UNTIL WS-DIGIT > 9
+    PERFORM VARYING TNC-DIGIT FROM SS-NEXT-DIGIT(STACK-PTR) BY 1
+        UNTIL TNC-DIGIT > 9
+        *> Re-read the cell's candidate set fresh every iteration --
+        *> HAS-CANDIDATE-BIT tests whatever CANDIDATE-SET currently
+        *> holds, and ASSIGN-DIGIT/PROPAGATE/ELIMINATE-FROM-PEER (run
+        *> on an earlier iteration's failed attempt) all leave it
+        *> holding some other cell's candidates, not this cell's.
+        MOVE GC-COL(SS-R(STACK-PTR), SS-C(STACK-PTR)) TO CANDIDATE-SET
         *> Check if digit is a candidate
-        MOVE WS-DIGIT TO ELIM-DIGIT
+        MOVE TNC-DIGIT TO ELIM-DIGIT
         PERFORM HAS-CANDIDATE-BIT
         IF RESULT-FLAG = 'Y'
             *> Update next digit to try
-            ADD 1 TO WS-DIGIT
-            MOVE WS-DIGIT TO SS-NEXT-DIGIT(STACK-PTR)
-            SUBTRACT 1 FROM WS-DIGIT
+            ADD 1 TO TNC-DIGIT
+            MOVE TNC-DIGIT TO SS-NEXT-DIGIT(STACK-PTR)
+            SUBTRACT 1 FROM TNC-DIGIT
 
             *> Save state
             PERFORM SAVE-STATE
 
-            *> Try this assignment
-            MOVE WS-DIGIT TO ELIM-DIGIT
-            MOVE WS-ROW TO ELIM-ROW
-            MOVE WS-COL TO ELIM-COL
+            *> Try this assignment -- re-read the target cell from the
+            *> stack entry rather than the cached WS-ROW/WS-COL, since
+            *> ASSIGN-DIGIT (on an earlier iteration's failed attempt)
+            *> uses WS-ROW/WS-COL as scratch for its own peer-elimination
+            *> calls and leaves them clobbered.
+            MOVE TNC-DIGIT TO ELIM-DIGIT
+            MOVE SS-R(STACK-PTR) TO ELIM-ROW
+            MOVE SS-C(STACK-PTR) TO ELIM-COL
             PERFORM ASSIGN-DIGIT
             IF RESULT-FLAG = 'Y'
                 PERFORM PROPAGATE
@@ -324,16 +723,20 @@ TRY-NEXT-CANDIDATE.
     MOVE 'N' TO RESULT-FLAG.
 
 BACKTRACK.
-    *> Pop stack until we find a cell with untried candidates
+    *> Pop the exhausted level first, then restore/retry the parent
+    *> level that is now on top of the stack -- RESTORE-STATE and
+    *> TRY-NEXT-CANDIDATE must operate on STACK-PTR's new (parent)
+    *> value, not the level that just ran out of candidates.
     PERFORM UNTIL STACK-PTR = 0
-        PERFORM RESTORE-STATE
+        SUBTRACT 1 FROM STACK-PTR
+        IF STACK-PTR NOT = 0
+            PERFORM RESTORE-STATE
 
-        PERFORM TRY-NEXT-CANDIDATE
-        IF RESULT-FLAG = 'Y'
-            EXIT PARAGRAPH
+            PERFORM TRY-NEXT-CANDIDATE
+            IF RESULT-FLAG = 'Y'
+                EXIT PARAGRAPH
+            END-IF
         END-IF
-
-        SUBTRACT 1 FROM STACK-PTR
     END-PERFORM
 
     MOVE 'N' TO RESULT-FLAG.
@@ -360,11 +763,96 @@ RESTORE-STATE.
     END-PERFORM
     SUBTRACT 1 FROM STATE-PTR.
 
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE CP-ITERATIONS TO CKPT-ITER-DISP
+    MOVE SPACES TO WS-CKPT-LINE
+    STRING "ITER=" DELIMITED BY SIZE
+        CKPT-ITER-DISP DELIMITED BY SIZE
+        ",STACKPTR=" DELIMITED BY SIZE
+        STACK-PTR DELIMITED BY SIZE
+        ",STATEPTR=" DELIMITED BY SIZE
+        STATE-PTR DELIMITED BY SIZE
+        INTO WS-CKPT-LINE
+    WRITE CKPT-LINE FROM WS-CKPT-LINE
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+        MOVE SPACES TO WS-CKPT-LINE
+        PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+            MOVE GV-COL(WS-I, WS-J) TO CKPT-VAL2
+            MOVE CKPT-VAL2 TO WS-CKPT-LINE(WS-J * 3 - 2:2)
+        END-PERFORM
+        WRITE CKPT-LINE FROM WS-CKPT-LINE
+    END-PERFORM
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+        MOVE SPACES TO WS-CKPT-LINE
+        PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+            MOVE GC-COL(WS-I, WS-J) TO CKPT-VAL5
+            MOVE CKPT-VAL5 TO WS-CKPT-LINE(WS-J * 6 - 5:5)
+        END-PERFORM
+        WRITE CKPT-LINE FROM WS-CKPT-LINE
+    END-PERFORM
+
+    CLOSE CHECKPOINT-FILE
+    DISPLAY "Checkpoint written at iteration "
+        FUNCTION TRIM(CKPT-ITER-DISP).
+
+READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF CKPT-STATUS NOT = "00"
+        DISPLAY "Checkpoint file not found, starting fresh"
+        MOVE 'N' TO WS-RESUME
+        PERFORM INIT-GRID
+        EXIT PARAGRAPH
+    END-IF
+
+    READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+    UNSTRING WS-CKPT-LINE DELIMITED BY ","
+        INTO CKPT-TOK1 CKPT-TOK2 CKPT-TOK3
+    MOVE FUNCTION NUMVAL(CKPT-TOK1(6:12)) TO CP-ITERATIONS
+    MOVE FUNCTION NUMVAL(CKPT-TOK2(10:2)) TO CKPT-SAVED-DEPTH
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+        READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+        PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+            MOVE FUNCTION NUMVAL(WS-CKPT-LINE(WS-J * 3 - 2:2))
+                TO GV-COL(WS-I, WS-J)
+        END-PERFORM
+    END-PERFORM
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+        READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+        PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+            MOVE FUNCTION NUMVAL(WS-CKPT-LINE(WS-J * 6 - 5:5))
+                TO GC-COL(WS-I, WS-J)
+        END-PERFORM
+    END-PERFORM
+
+    CLOSE CHECKPOINT-FILE
+
+    *> Resume with a fresh search stack; cells already assigned in
+    *> the restored GRID-VALUES stay fixed from here on, the same
+    *> way the original given clues are, so the search moves forward
+    *> from the checkpointed position instead of from an empty board.
+    MOVE 0 TO STACK-PTR
+    MOVE 0 TO STATE-PTR
+    MOVE CKPT-SAVED-DEPTH TO WS-MAX-DEPTH
+    MOVE CP-ITERATIONS TO CKPT-ITER-DISP
+    DISPLAY "Resuming from checkpoint at iteration "
+        FUNCTION TRIM(CKPT-ITER-DISP) ", depth reached was "
+        CKPT-SAVED-DEPTH.
+
 ASSIGN-DIGIT.
     *> Increment iteration counter
     ADD 1 TO CP-ITERATIONS
-    DISPLAY "  ASSIGN-DIGIT: row=" ELIM-ROW " col=" ELIM-COL
-        " digit=" ELIM-DIGIT
+    IF WS-TRAIL = 'Y'
+        PERFORM WRITE-TRAIL
+    END-IF
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "  ASSIGN-DIGIT: row=" ELIM-ROW " col=" ELIM-COL
+            " digit=" ELIM-DIGIT
+    END-IF
 
     *> Set value
     MOVE ELIM-DIGIT TO GV-COL(ELIM-ROW, ELIM-COL)
@@ -372,50 +860,64 @@ ASSIGN-DIGIT.
 
     *> Eliminate digit from all peers
     *> Row peers
-    DISPLAY "    Eliminating from row peers..."
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "    Eliminating from row peers..."
+    END-IF
     PERFORM VARYING ASSIGN-J FROM 1 BY 1 UNTIL ASSIGN-J > 9
         IF ASSIGN-J NOT = ELIM-COL
             MOVE ELIM-ROW TO WS-ROW
             MOVE ASSIGN-J TO WS-COL
             PERFORM ELIMINATE-FROM-PEER
             IF RESULT-FLAG = 'N'
-                DISPLAY "    Row peer failed at col " ASSIGN-J
+                IF WS-VERBOSE = 'Y'
+                    DISPLAY "    Row peer failed at col " ASSIGN-J
+                END-IF
                 EXIT PARAGRAPH
             END-IF
         END-IF
     END-PERFORM
 
     *> Column peers
-    DISPLAY "    Eliminating from column peers..."
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "    Eliminating from column peers..."
+    END-IF
     PERFORM VARYING ASSIGN-I FROM 1 BY 1 UNTIL ASSIGN-I > 9
         IF ASSIGN-I NOT = ELIM-ROW
             MOVE ASSIGN-I TO WS-ROW
             MOVE ELIM-COL TO WS-COL
             PERFORM ELIMINATE-FROM-PEER
             IF RESULT-FLAG = 'N'
-                DISPLAY "    Col peer failed at row " ASSIGN-I
+                IF WS-VERBOSE = 'Y'
+                    DISPLAY "    Col peer failed at row " ASSIGN-I
+                END-IF
                 EXIT PARAGRAPH
             END-IF
         END-IF
     END-PERFORM
 
     *> Box peers
-    COMPUTE BOX-R = ((ELIM-ROW - 1) / 3) * 3 + 1
-    COMPUTE BOX-C = ((ELIM-COL - 1) / 3) * 3 + 1
-    DISPLAY "    Eliminating from box peers (box " BOX-R "," BOX-C ")..."
+    COMPUTE BOX-R = FUNCTION INTEGER-PART((ELIM-ROW - 1) / 3) * 3 + 1
+    COMPUTE BOX-C = FUNCTION INTEGER-PART((ELIM-COL - 1) / 3) * 3 + 1
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "    Eliminating from box peers (box " BOX-R "," BOX-C ")..."
+    END-IF
 
     PERFORM VARYING ASSIGN-I FROM 0 BY 1 UNTIL ASSIGN-I > 2
         PERFORM VARYING ASSIGN-J FROM 0 BY 1 UNTIL ASSIGN-J > 2
             COMPUTE TEMP-R = BOX-R + ASSIGN-I
             COMPUTE TEMP-C = BOX-C + ASSIGN-J
-            DISPLAY "      Box check: I=" ASSIGN-I " J=" ASSIGN-J
-                " -> (" TEMP-R "," TEMP-C ")"
+            IF WS-VERBOSE = 'Y'
+                DISPLAY "      Box check: I=" ASSIGN-I " J=" ASSIGN-J
+                    " -> (" TEMP-R "," TEMP-C ")"
+            END-IF
             IF TEMP-R NOT = ELIM-ROW OR TEMP-C NOT = ELIM-COL
                 MOVE TEMP-R TO WS-ROW
                 MOVE TEMP-C TO WS-COL
                 PERFORM ELIMINATE-FROM-PEER
                 IF RESULT-FLAG = 'N'
-                    DISPLAY "    Box peer failed at " TEMP-R "," TEMP-C
+                    IF WS-VERBOSE = 'Y'
+                        DISPLAY "    Box peer failed at " TEMP-R "," TEMP-C
+                    END-IF
                     EXIT PARAGRAPH
                 END-IF
             END-IF
@@ -433,8 +935,10 @@ ELIMINATE-FROM-PEER.
         EXIT PARAGRAPH
     END-IF
 
-    DISPLAY "      Eliminating " ELIM-DIGIT " from (" WS-ROW "," WS-COL
-        ") cands=" GC-COL(WS-ROW, WS-COL)
+    IF WS-VERBOSE = 'Y'
+        DISPLAY "      Eliminating " ELIM-DIGIT " from (" WS-ROW "," WS-COL
+            ") cands=" GC-COL(WS-ROW, WS-COL)
+    END-IF
 
     *> Remove digit from candidates
     MOVE POWER-VAL(ELIM-DIGIT + 1) TO BIT-MASK
@@ -444,7 +948,9 @@ ELIMINATE-FROM-PEER.
     MOVE GC-COL(WS-ROW, WS-COL) TO CANDIDATE-SET
     PERFORM COUNT-BITS
     IF CANDIDATE-COUNT = 0
-        DISPLAY "      -> Contradiction! Now has 0 candidates"
+        IF WS-VERBOSE = 'Y'
+            DISPLAY "      -> Contradiction! Now has 0 candidates"
+        END-IF
         MOVE 'N' TO RESULT-FLAG
         EXIT PARAGRAPH
     END-IF
@@ -472,8 +978,8 @@ ELIMINATE-FROM-PEERS.
     END-PERFORM
 
     *> Box peers
-    COMPUTE BOX-R = ((ELIM-ROW - 1) / 3) * 3 + 1
-    COMPUTE BOX-C = ((ELIM-COL - 1) / 3) * 3 + 1
+    COMPUTE BOX-R = FUNCTION INTEGER-PART((ELIM-ROW - 1) / 3) * 3 + 1
+    COMPUTE BOX-C = FUNCTION INTEGER-PART((ELIM-COL - 1) / 3) * 3 + 1
 
     PERFORM VARYING ELIM-I FROM 0 BY 1 UNTIL ELIM-I > 2
         PERFORM VARYING ELIM-J FROM 0 BY 1 UNTIL ELIM-J > 2
@@ -514,21 +1020,27 @@ PROPAGATE.
                     MOVE GC-COL(WS-I, WS-J) TO CANDIDATE-SET
                     PERFORM COUNT-BITS
                     IF CANDIDATE-COUNT = 0
-                        DISPLAY "Contradiction: cell " WS-I "," WS-J
-                            " has 0 candidates, cands=" CANDIDATE-SET
+                        IF WS-VERBOSE = 'Y'
+                            DISPLAY "Contradiction: cell " WS-I "," WS-J
+                                " has 0 candidates, cands=" CANDIDATE-SET
+                        END-IF
                         MOVE 'N' TO RESULT-FLAG
                         EXIT PARAGRAPH
                     END-IF
                     IF CANDIDATE-COUNT = 1
                         PERFORM GET-FIRST-BIT
-                        DISPLAY "Singleton: cell " WS-I "," WS-J
-                            " = " WS-DIGIT
+                        IF WS-VERBOSE = 'Y'
+                            DISPLAY "Singleton: cell " WS-I "," WS-J
+                                " = " WS-DIGIT
+                        END-IF
                         MOVE WS-DIGIT TO ELIM-DIGIT
                         MOVE WS-I TO ELIM-ROW
                         MOVE WS-J TO ELIM-COL
                         PERFORM ASSIGN-DIGIT
                         IF RESULT-FLAG = 'N'
-                            DISPLAY "  ASSIGN-DIGIT failed!"
+                            IF WS-VERBOSE = 'Y'
+                                DISPLAY "  ASSIGN-DIGIT failed!"
+                            END-IF
                             EXIT PARAGRAPH
                         END-IF
                         MOVE 'Y' TO CHANGED-FLAG
@@ -537,10 +1049,6 @@ PROPAGATE.
             END-PERFORM
         END-PERFORM
 
-        IF RESULT-FLAG = 'N'
-            EXIT PARAGRAPH
-        END-IF
-
         *> Strategy 2: Hidden singles - rows
         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
             PERFORM VARYING WS-DIGIT FROM 1 BY 1 UNTIL WS-DIGIT > 9
@@ -625,7 +1133,7 @@ PROPAGATE.
 
         *> Strategy 2: Hidden singles - boxes
         PERFORM VARYING BOX-NUM FROM 0 BY 1 UNTIL BOX-NUM > 8
-            COMPUTE BOX-R = (BOX-NUM / 3) * 3 + 1
+            COMPUTE BOX-R = FUNCTION INTEGER-PART(BOX-NUM / 3) * 3 + 1
             COMPUTE BOX-C = FUNCTION MOD(BOX-NUM, 3) * 3 + 1
 
             PERFORM VARYING WS-DIGIT FROM 1 BY 1 UNTIL WS-DIGIT > 9
