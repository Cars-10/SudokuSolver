@@ -0,0 +1,173 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Enqueue.
+
+      *> Producer side of the indexed puzzle queue consumed by
+      *> AI-2025/Cobol/Sudoku.cob's "-queue <file>" mode: reads one
+      *> matrix file the same way every other engine does, flattens it
+      *> to the 81-character single-line notation, and writes it as a
+      *> new pending ('P') record keyed by an operator-assigned puzzle
+      *> ID. The queue file is created on first use, matching this
+      *> repo's existing HistoryFile-creation idiom (OPEN OUTPUT/CLOSE
+      *> then OPEN I-O when FILE STATUS comes back "35").
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MatrixFile ASSIGN TO DYNAMIC WS-MatrixFilename
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT QueueFile ASSIGN TO DYNAMIC WS-QueueFilename
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Q-PUZZLE-ID
+               FILE STATUS IS WS-QueueFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MatrixFile.
+       01 MatrixLine PIC X(90).
+
+       FD QueueFile.
+       01 QUEUE-RECORD.
+           05 Q-PUZZLE-ID     PIC X(10).
+           05 Q-STATUS        PIC X.
+               88 Q-PENDING   VALUE 'P'.
+               88 Q-SOLVED    VALUE 'S'.
+               88 Q-FAILED    VALUE 'F'.
+           05 Q-PUZZLE-DATA   PIC X(81).
+           05 Q-SOLUTION-DATA PIC X(81).
+           05 Q-TIMESTAMP     PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Board.
+           05  WS-Row OCCURS 9 TIMES.
+               10  WS-Cell OCCURS 9 TIMES PIC 9.
+
+       01  WS-MatrixFilename PIC X(100).
+       01  WS-QueueFilename  PIC X(100).
+       01  WS-QueueFS        PIC XX.
+
+       01  ARG-COUNT     PIC 9(4).
+       01  CURRENT-ARG   PIC X(100).
+
+       01  WS-EOF        PIC X VALUE 'N'.
+       01  WS-Line       PIC X(90).
+       01  WS-RowIdx     PIC 99.
+       01  WS-ColIdx     PIC 99.
+       01  WS-Idx        PIC 99.
+       01  WS-Char       PIC X.
+       01  WS-SLIdx      PIC 99.
+       01  WS-SLRow      PIC 99.
+       01  WS-SLCol      PIC 99.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "Starting Enqueue..."
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT < 3
+               DISPLAY "Usage: Enqueue <queue-file> <puzzle-id> <matrix-file>"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-QueueFilename
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(CURRENT-ARG) TO Q-PUZZLE-ID
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-MatrixFilename
+
+           PERFORM Read-Board
+           PERFORM Flatten-Board
+
+           SET Q-PENDING TO TRUE
+           MOVE SPACES TO Q-SOLUTION-DATA
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Q-TIMESTAMP
+
+           OPEN I-O QueueFile
+           IF WS-QueueFS = "35"
+               OPEN OUTPUT QueueFile
+               CLOSE QueueFile
+               OPEN I-O QueueFile
+           END-IF
+
+           WRITE QUEUE-RECORD
+           IF WS-QueueFS = "22"
+               DISPLAY "Enqueue failed: puzzle ID "
+                   FUNCTION TRIM(Q-PUZZLE-ID) " already queued"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               IF WS-QueueFS NOT = "00"
+                   DISPLAY "Enqueue failed: FILE STATUS " WS-QueueFS
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Enqueued puzzle " FUNCTION TRIM(Q-PUZZLE-ID)
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE QueueFile
+
+           STOP RUN.
+
+       Read-Board.
+           MOVE ZERO TO WS-Board
+           OPEN INPUT MatrixFile
+           MOVE 1 TO WS-RowIdx
+           MOVE 1 TO WS-ColIdx
+           MOVE 'N' TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-RowIdx > 9
+               READ MatrixFile INTO WS-Line
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-Line(1:1) NOT = '#' AND WS-Line NOT = SPACES
+                           IF WS-RowIdx = 1 AND WS-ColIdx = 1
+                               AND WS-Line(81:1) NOT = SPACE
+                               AND WS-Line(82:1) = SPACE
+                               PERFORM Parse-Single-Line
+                               MOVE 10 TO WS-RowIdx
+                           ELSE
+                               PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 80
+                                   MOVE WS-Line(WS-Idx:1) TO WS-Char
+                                   IF WS-Char >= '0' AND WS-Char <= '9'
+                                       MOVE WS-Char TO WS-Cell(WS-RowIdx, WS-ColIdx)
+                                       ADD 1 TO WS-ColIdx
+                                       IF WS-ColIdx > 9
+                                           MOVE 1 TO WS-ColIdx
+                                           ADD 1 TO WS-RowIdx
+                                           IF WS-RowIdx > 9 EXIT PERFORM END-IF
+                                       END-IF
+                                   END-IF
+                               END-PERFORM
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MatrixFile.
+
+       Parse-Single-Line.
+      *> 81-character single-line notation: '.' or '0' means blank
+           PERFORM VARYING WS-SLIdx FROM 1 BY 1 UNTIL WS-SLIdx > 81
+               COMPUTE WS-SLRow = FUNCTION INTEGER-PART((WS-SLIdx - 1) / 9) + 1
+               COMPUTE WS-SLCol = FUNCTION MOD(WS-SLIdx - 1, 9) + 1
+               MOVE WS-Line(WS-SLIdx:1) TO WS-Char
+               IF WS-Char = '.'
+                   MOVE '0' TO WS-Char
+               END-IF
+               IF WS-Char >= '0' AND WS-Char <= '9'
+                   MOVE WS-Char TO WS-Cell(WS-SLRow, WS-SLCol)
+               END-IF
+           END-PERFORM.
+
+       Flatten-Board.
+           PERFORM VARYING WS-SLIdx FROM 1 BY 1 UNTIL WS-SLIdx > 81
+               COMPUTE WS-SLRow = FUNCTION INTEGER-PART((WS-SLIdx - 1) / 9) + 1
+               COMPUTE WS-SLCol = FUNCTION MOD(WS-SLIdx - 1, 9) + 1
+               MOVE WS-Cell(WS-SLRow, WS-SLCol) TO Q-PUZZLE-DATA(WS-SLIdx:1)
+           END-PERFORM.
