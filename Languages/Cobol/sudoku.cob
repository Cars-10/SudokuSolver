@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
       *> Sudoku Solver in COBOL using iterative backtracking
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUDOKU.
@@ -5,15 +6,31 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO WS-FILENAME
+           SELECT INFILE ASSIGN TO DYNAMIC WS-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT REPORT-FILE ASSIGN TO "languages_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "puzzle_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+           SELECT TRAIL-FILE ASSIGN TO "languages_trail.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
        01 IN-REC PIC X(200).
 
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(20).
+
+       FD HISTORY-FILE.
+       01 HISTORY-LINE PIC X(100).
+
+       FD TRAIL-FILE.
+       01 TRAIL-LINE PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-GRID.
           05 WS-ROW OCCURS 9.
@@ -23,6 +40,7 @@
           05 WS-EMPTY OCCURS 81.
              10 EC-ROW PIC 99.
              10 EC-COL PIC 99.
+             10 EC-TRY PIC 99.
 
        01 WS-EC-COUNT     PIC 99 VALUE 0.
        01 WS-EC-IDX       PIC 99.
@@ -45,64 +63,304 @@
        01 WS-BOXC         PIC 99.
        01 WS-VALID        PIC X.
        01 WS-SOLVED       PIC X VALUE 'N'.
+       01 WS-UNIQUE-MODE  PIC X VALUE 'N'.
+       01 WS-SOLUTION-COUNT PIC 99 VALUE 0.
+       01 WS-TRAIL-MODE   PIC X VALUE 'N'.
+       01 WS-TRAIL-REC    PIC X(40).
+       01 WS-TRAIL-ITER   PIC 9(9).
+
+       01 WS-CLUE-COUNT   PIC 99 VALUE 0.
+       01 WS-DIFFICULTY   PIC X(6) VALUE SPACES.
+
+       01 WS-HIST-FS      PIC XX.
+       01 WS-HIST-LINE    PIC X(100).
+       01 WS-HIST-TS      PIC X(21).
+       01 WS-HIST-SOLVED  PIC X.
+       01 WS-HIST-ITER    PIC 9(9).
+
+       01 ARG-COUNT        PIC 9(4).
+       01 ARG-LEN          PIC 9(4).
+       01 WS-FILE-IDX       PIC 9(4).
+       01 WS-FILE-OPEN-OK   PIC X VALUE 'Y'.
+       01 CURRENT-ARG       PIC X(256).
+
+       01 WS-BOARD-VALID   PIC X.
+       01 WS-VR1           PIC 99.
+       01 WS-VR2           PIC 99.
+       01 WS-VC1           PIC 99.
+       01 WS-VC2           PIC 99.
+       01 WS-VBOXR         PIC 99.
+       01 WS-VBOXC         PIC 99.
+       01 WS-VK1           PIC 9.
+       01 WS-VK2           PIC 9.
+       01 WS-VI            PIC 9.
+       01 WS-VJ            PIC 9.
+       01 WS-VI2           PIC 9.
+       01 WS-VJ2           PIC 9.
+
+       01 WS-SLIDX          PIC 99.
+       01 WS-SLROW          PIC 99.
+       01 WS-SLCOL          PIC 99.
+
+       01  START-TIME-VAL.
+           05 ST-YYYY       PIC 9(4).
+           05 ST-MM         PIC 9(2).
+           05 ST-DD         PIC 9(2).
+           05 ST-HH         PIC 9(2).
+           05 ST-MIN        PIC 9(2).
+           05 ST-SS         PIC 9(2).
+           05 ST-MS         PIC 9(2).
+       01  END-TIME-VAL.
+           05 ET-YYYY       PIC 9(4).
+           05 ET-MM         PIC 9(2).
+           05 ET-DD         PIC 9(2).
+           05 ET-HH         PIC 9(2).
+           05 ET-MIN        PIC 9(2).
+           05 ET-SS         PIC 9(2).
+           05 ET-MS         PIC 9(2).
+       01  START-SEC        PIC 9(9)V99.
+       01  END-SEC          PIC 9(9)V99.
+       01  ELAPSED-SEC      PIC 9(9)V999.
 
        PROCEDURE DIVISION.
        0000-MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
-           IF WS-FILENAME = SPACES
-               DISPLAY "Usage: Sudoku <matrix>"
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT = 0
+               DISPLAY "Usage: Sudoku <matrix> [matrix ...]"
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF
 
-           PERFORM 1000-READ-MATRIX
-           DISPLAY "Puzzle:"
-           PERFORM 2000-PRINT-GRID
+           MOVE FUNCTION CURRENT-DATE(1:16) TO START-TIME-VAL
+           COMPUTE START-SEC = (ST-HH * 3600) + (ST-MIN * 60) + ST-SS + (ST-MS / 100.0)
 
-           PERFORM 3000-FIND-EMPTY-CELLS
-           MOVE 0 TO WS-ITERATIONS
-           PERFORM 4000-SOLVE
+           OPEN OUTPUT REPORT-FILE
 
-           IF WS-SOLVED = 'Y'
-               DISPLAY " "
-               DISPLAY "Puzzle:"
-               PERFORM 2000-PRINT-GRID
-               DISPLAY " "
-               DISPLAY "Solved in Iterations=" WS-ITERATIONS
-           ELSE
-               DISPLAY "No solution found."
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-FS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
            END-IF
-           DISPLAY " "
+
+           *> Pre-scan every argument for -unique/--unique before the
+           *> main pass so it applies to every matrix file regardless
+           *> of where the flag appears on the command line.
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > ARG-COUNT
+               DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
+               ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+               MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+               IF CURRENT-ARG = "-unique" OR CURRENT-ARG = "--unique"
+                   MOVE 'Y' TO WS-UNIQUE-MODE
+               END-IF
+               IF CURRENT-ARG = "-trail" OR CURRENT-ARG = "--trail"
+                   MOVE 'Y' TO WS-TRAIL-MODE
+               END-IF
+           END-PERFORM
+
+           IF WS-TRAIL-MODE = 'Y'
+               OPEN OUTPUT TRAIL-FILE
+           END-IF
+
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > ARG-COUNT
+               DISPLAY WS-FILE-IDX UPON ARGUMENT-NUMBER
+               ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+               MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+               COMPUTE ARG-LEN = FUNCTION STORED-CHAR-LENGTH(CURRENT-ARG)
+               IF ARG-LEN > 7 AND CURRENT-ARG(ARG-LEN - 6:7) = ".matrix"
+                   MOVE CURRENT-ARG TO WS-FILENAME
+                   MOVE 'N' TO WS-SOLVED
+                   PERFORM 1000-READ-MATRIX
+                   IF WS-FILE-OPEN-OK = 'N'
+                       MOVE 1 TO RETURN-CODE
+                   ELSE
+                       DISPLAY "Puzzle:"
+                       PERFORM 2000-PRINT-GRID
+
+                       PERFORM 1500-VALIDATE-CLUES
+                       IF WS-BOARD-VALID = 'N'
+                           MOVE 1 TO RETURN-CODE
+                           MOVE 0 TO WS-ITERATIONS
+                           MOVE 'N' TO WS-HIST-SOLVED
+                       ELSE
+                           PERFORM 3000-FIND-EMPTY-CELLS
+                           COMPUTE WS-CLUE-COUNT = 81 - WS-EC-COUNT
+                           MOVE 0 TO WS-ITERATIONS
+                           PERFORM 4000-SOLVE
+
+                           IF WS-UNIQUE-MODE = 'Y'
+                               IF WS-SOLUTION-COUNT = 0
+                                   DISPLAY "No solution found."
+                                   MOVE 1 TO RETURN-CODE
+                                   MOVE 'N' TO WS-HIST-SOLVED
+                               ELSE
+                                   PERFORM 6000-RATE-DIFFICULTY
+                                   IF WS-SOLUTION-COUNT = 1
+                                       DISPLAY " "
+                                       DISPLAY "Puzzle has a UNIQUE solution. Iterations="
+                                           WS-ITERATIONS
+                                   ELSE
+                                       DISPLAY " "
+                                       DISPLAY "Puzzle has MULTIPLE solutions (>=2). Iterations="
+                                           WS-ITERATIONS
+                                   END-IF
+                                   DISPLAY "Difficulty=" WS-DIFFICULTY
+                                   MOVE 'Y' TO WS-HIST-SOLVED
+                               END-IF
+                           ELSE
+                               IF WS-SOLVED = 'Y'
+                                   PERFORM 6000-RATE-DIFFICULTY
+                                   DISPLAY " "
+                                   DISPLAY "Puzzle:"
+                                   PERFORM 2000-PRINT-GRID
+                                   DISPLAY " "
+                                   DISPLAY "Solved in Iterations=" WS-ITERATIONS
+                                   DISPLAY "Difficulty=" WS-DIFFICULTY
+                                   MOVE 'Y' TO WS-HIST-SOLVED
+                               ELSE
+                                   DISPLAY "No solution found."
+                                   MOVE 1 TO RETURN-CODE
+                                   MOVE 'N' TO WS-HIST-SOLVED
+                               END-IF
+                           END-IF
+                       END-IF
+                       PERFORM 7000-WRITE-HISTORY
+                       DISPLAY " "
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE REPORT-FILE
+           CLOSE HISTORY-FILE
+           IF WS-TRAIL-MODE = 'Y'
+               CLOSE TRAIL-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:16) TO END-TIME-VAL
+           COMPUTE END-SEC = (ET-HH * 3600) + (ET-MIN * 60) + ET-SS + (ET-MS / 100.0)
+
+           IF END-SEC < START-SEC
+               ADD 86400 TO END-SEC
+           END-IF
+
+           COMPUTE ELAPSED-SEC = END-SEC - START-SEC
+           DISPLAY "Seconds to process " ELAPSED-SEC
+
            STOP RUN.
 
        1000-READ-MATRIX.
+           MOVE 'Y' TO WS-FILE-OPEN-OK
            OPEN INPUT INFILE
            IF WS-FS NOT = "00"
-               DISPLAY "Error: " WS-FILENAME
-               STOP RUN
-           END-IF
-           MOVE 1 TO WS-RIDX
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-RIDX > 9
-               READ INFILE INTO WS-LINE
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF WS-LINE(1:1) NOT = '#'
-                          AND WS-LINE NOT = SPACES
-                           MOVE 1 TO WS-CIDX
-                           PERFORM VARYING WS-IDX FROM 1 BY 1
-                               UNTIL WS-IDX > 200 OR WS-CIDX > 9
-                               MOVE WS-LINE(WS-IDX:1) TO WS-CH
-                               IF WS-CH >= '0' AND WS-CH <= '9'
-                                   MOVE WS-CH TO WS-CELL(WS-RIDX WS-CIDX)
-                                   ADD 1 TO WS-CIDX
+               DISPLAY "Error: cannot open " FUNCTION TRIM(WS-FILENAME)
+                   " (FILE STATUS " WS-FS ") -- skipping"
+               MOVE 'N' TO WS-FILE-OPEN-OK
+           ELSE
+               MOVE 'N' TO WS-EOF
+               MOVE 1 TO WS-RIDX
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-RIDX > 9
+                   READ INFILE INTO WS-LINE
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WS-LINE(1:1) NOT = '#'
+                              AND WS-LINE NOT = SPACES
+                               IF WS-RIDX = 1 AND WS-LINE(81:1) NOT = SPACE
+                                   AND WS-LINE(82:1) = SPACE
+                                   PERFORM 1100-PARSE-SINGLE-LINE
+                                   MOVE 10 TO WS-RIDX
+                               ELSE
+                                   MOVE 1 TO WS-CIDX
+                                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                                       UNTIL WS-IDX > 200 OR WS-CIDX > 9
+                                       MOVE WS-LINE(WS-IDX:1) TO WS-CH
+                                       IF WS-CH >= '0' AND WS-CH <= '9'
+                                           MOVE WS-CH TO WS-CELL(WS-RIDX WS-CIDX)
+                                           ADD 1 TO WS-CIDX
+                                       END-IF
+                                   END-PERFORM
+                                   IF WS-CIDX > 1
+                                       ADD 1 TO WS-RIDX
+                                   END-IF
                                END-IF
-                           END-PERFORM
-                           IF WS-CIDX > 1
-                               ADD 1 TO WS-RIDX
                            END-IF
-                       END-IF
-               END-READ
+                   END-READ
+               END-PERFORM
+               CLOSE INFILE
+           END-IF.
+
+       1100-PARSE-SINGLE-LINE.
+      *> 81-character single-line notation: '.' or '0' means blank
+           PERFORM VARYING WS-SLIDX FROM 1 BY 1 UNTIL WS-SLIDX > 81
+               COMPUTE WS-SLROW = FUNCTION INTEGER-PART((WS-SLIDX - 1) / 9) + 1
+               COMPUTE WS-SLCOL = FUNCTION MOD(WS-SLIDX - 1, 9) + 1
+               MOVE WS-LINE(WS-SLIDX:1) TO WS-CH
+               IF WS-CH = '.'
+                   MOVE '0' TO WS-CH
+               END-IF
+               IF WS-CH >= '0' AND WS-CH <= '9'
+                   MOVE WS-CH TO WS-CELL(WS-SLROW WS-SLCOL)
+               END-IF
+           END-PERFORM.
+
+       1500-VALIDATE-CLUES.
+           MOVE 'Y' TO WS-BOARD-VALID
+
+      *> Rows: no digit may appear twice among the given clues
+           PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 9
+               PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 8
+                   IF WS-CELL(WS-VR1 WS-VC1) NOT = 0
+                       COMPUTE WS-VC2 = WS-VC1 + 1
+                       PERFORM VARYING WS-VC2 FROM WS-VC2 BY 1 UNTIL WS-VC2 > 9
+                           IF WS-CELL(WS-VR1 WS-VC2) = WS-CELL(WS-VR1 WS-VC1)
+                               DISPLAY "Invalid puzzle: duplicate clue "
+                                   WS-CELL(WS-VR1 WS-VC1) " in row " WS-VR1
+                               MOVE 'N' TO WS-BOARD-VALID
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *> Columns
+           PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 9
+               PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 8
+                   IF WS-CELL(WS-VR1 WS-VC1) NOT = 0
+                       COMPUTE WS-VR2 = WS-VR1 + 1
+                       PERFORM VARYING WS-VR2 FROM WS-VR2 BY 1 UNTIL WS-VR2 > 9
+                           IF WS-CELL(WS-VR2 WS-VC1) = WS-CELL(WS-VR1 WS-VC1)
+                               DISPLAY "Invalid puzzle: duplicate clue "
+                                   WS-CELL(WS-VR1 WS-VC1) " in column " WS-VC1
+                               MOVE 'N' TO WS-BOARD-VALID
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
            END-PERFORM
-           CLOSE INFILE.
+
+      *> Boxes
+           PERFORM VARYING WS-VBOXR FROM 1 BY 3 UNTIL WS-VBOXR > 9
+               PERFORM VARYING WS-VBOXC FROM 1 BY 3 UNTIL WS-VBOXC > 9
+                   PERFORM VARYING WS-VK1 FROM 0 BY 1 UNTIL WS-VK1 > 7
+                       COMPUTE WS-VI = FUNCTION INTEGER-PART(WS-VK1 / 3)
+                       COMPUTE WS-VJ = FUNCTION MOD(WS-VK1, 3)
+                       IF WS-CELL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ) NOT = 0
+                           COMPUTE WS-VK2 = WS-VK1 + 1
+                           PERFORM VARYING WS-VK2 FROM WS-VK2 BY 1 UNTIL WS-VK2 > 8
+                               COMPUTE WS-VI2 = FUNCTION INTEGER-PART(WS-VK2 / 3)
+                               COMPUTE WS-VJ2 = FUNCTION MOD(WS-VK2, 3)
+                               IF WS-CELL(WS-VBOXR + WS-VI2, WS-VBOXC + WS-VJ2)
+                                   = WS-CELL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ)
+                                   DISPLAY "Invalid puzzle: duplicate clue "
+                                       WS-CELL(WS-VBOXR + WS-VI, WS-VBOXC + WS-VJ)
+                                       " in box at " WS-VBOXR "," WS-VBOXC
+                                   MOVE 'N' TO WS-BOARD-VALID
+                               END-IF
+                           END-PERFORM
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
 
        2000-PRINT-GRID.
            PERFORM VARYING WS-RIDX FROM 1 BY 1 UNTIL WS-RIDX > 9
@@ -117,6 +375,7 @@
                    END-IF
                END-PERFORM
                DISPLAY WS-DISP
+               WRITE REPORT-LINE FROM WS-DISP
            END-PERFORM.
 
        3000-FIND-EMPTY-CELLS.
@@ -133,42 +392,71 @@
            END-PERFORM.
 
        4000-SOLVE.
+           MOVE 0 TO WS-SOLUTION-COUNT
            IF WS-EC-COUNT = 0
                MOVE 'Y' TO WS-SOLVED
+               ADD 1 TO WS-SOLUTION-COUNT
                EXIT PARAGRAPH
            END-IF
 
            MOVE 1 TO WS-EC-IDX
-           MOVE EC-ROW(1) TO WS-R
-           MOVE EC-COL(1) TO WS-C
-           MOVE 1 TO WS-CELL(WS-R WS-C)
+           MOVE 1 TO EC-TRY(1)
 
            PERFORM UNTIL WS-SOLVED = 'Y' OR WS-EC-IDX = 0
                MOVE EC-ROW(WS-EC-IDX) TO WS-R
                MOVE EC-COL(WS-EC-IDX) TO WS-C
-               MOVE WS-CELL(WS-R WS-C) TO WS-V
+               MOVE EC-TRY(WS-EC-IDX) TO WS-V
 
                IF WS-V > 9
                    MOVE 0 TO WS-CELL(WS-R WS-C)
                    SUBTRACT 1 FROM WS-EC-IDX
+                   IF WS-EC-IDX > 0
+                       ADD 1 TO EC-TRY(WS-EC-IDX)
+                   END-IF
                ELSE
                    ADD 1 TO WS-ITERATIONS
+                   MOVE WS-V TO WS-CELL(WS-R WS-C)
                    PERFORM 5000-IS-VALID
                    IF WS-VALID = 'Y'
+                       IF WS-TRAIL-MODE = 'Y'
+                           PERFORM 4100-WRITE-TRAIL
+                       END-IF
                        IF WS-EC-IDX = WS-EC-COUNT
-                           MOVE 'Y' TO WS-SOLVED
+                           ADD 1 TO WS-SOLUTION-COUNT
+                           IF WS-UNIQUE-MODE = 'N' OR WS-SOLUTION-COUNT >= 2
+                               MOVE 'Y' TO WS-SOLVED
+                           ELSE
+                      *> keep searching for a second solution instead of
+                      *> stopping at the first complete assignment
+                               MOVE 0 TO WS-CELL(WS-R WS-C)
+                               ADD 1 TO EC-TRY(WS-EC-IDX)
+                           END-IF
                        ELSE
                            ADD 1 TO WS-EC-IDX
-                           MOVE EC-ROW(WS-EC-IDX) TO WS-R
-                           MOVE EC-COL(WS-EC-IDX) TO WS-C
-                           MOVE 1 TO WS-CELL(WS-R WS-C)
+                           MOVE 1 TO EC-TRY(WS-EC-IDX)
                        END-IF
                    ELSE
-                       ADD 1 TO WS-CELL(WS-R WS-C)
+                       MOVE 0 TO WS-CELL(WS-R WS-C)
+                       ADD 1 TO EC-TRY(WS-EC-IDX)
                    END-IF
                END-IF
            END-PERFORM.
 
+       4100-WRITE-TRAIL.
+      *> One record per cell assignment attempted during 4000-SOLVE, in
+      *> the order it was made: row, column, value, iteration number.
+           MOVE WS-ITERATIONS TO WS-TRAIL-ITER
+           MOVE SPACES TO WS-TRAIL-REC
+           STRING WS-R                  DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-C                     DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-V                     DELIMITED BY SIZE
+               ","                      DELIMITED BY SIZE
+               WS-TRAIL-ITER            DELIMITED BY SIZE
+               INTO WS-TRAIL-REC
+           WRITE TRAIL-LINE FROM WS-TRAIL-REC.
+
        5000-IS-VALID.
            MOVE 'Y' TO WS-VALID
       *> Check row
@@ -193,8 +481,8 @@
            END-IF
       *> Check 3x3 box
            IF WS-VALID = 'Y'
-               COMPUTE WS-BOXR = ((WS-R - 1) / 3) * 3 + 1
-               COMPUTE WS-BOXC = ((WS-C - 1) / 3) * 3 + 1
+               COMPUTE WS-BOXR = FUNCTION INTEGER-PART((WS-R - 1) / 3) * 3 + 1
+               COMPUTE WS-BOXC = FUNCTION INTEGER-PART((WS-C - 1) / 3) * 3 + 1
                PERFORM 5100-CHECK-BOX
            END-IF.
 
@@ -211,4 +499,36 @@
                END-PERFORM
            END-PERFORM.
 
+       7000-WRITE-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO WS-HIST-TS
+           MOVE WS-ITERATIONS TO WS-HIST-ITER
+           MOVE SPACES TO WS-HIST-LINE
+           STRING FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+               ",SUDOKU,"                     DELIMITED BY SIZE
+               WS-HIST-TS(1:14)               DELIMITED BY SIZE
+               ",ITER="                       DELIMITED BY SIZE
+               WS-HIST-ITER                   DELIMITED BY SIZE
+               ",SOLVED="                      DELIMITED BY SIZE
+               WS-HIST-SOLVED                  DELIMITED BY SIZE
+               INTO WS-HIST-LINE
+           WRITE HISTORY-LINE FROM WS-HIST-LINE.
+
+       6000-RATE-DIFFICULTY.
+           *> Derived from starting clue count and iterations taken;
+           *> fewer clues and more backtracking both push the rating up.
+           IF WS-CLUE-COUNT >= 36 AND WS-ITERATIONS <= (81 - WS-CLUE-COUNT)
+               MOVE "Easy" TO WS-DIFFICULTY
+           ELSE
+               IF WS-CLUE-COUNT >= 28
+                       AND WS-ITERATIONS <= (81 - WS-CLUE-COUNT) * 3
+                   MOVE "Medium" TO WS-DIFFICULTY
+               ELSE
+                   IF WS-ITERATIONS <= (81 - WS-CLUE-COUNT) * 10
+                       MOVE "Hard" TO WS-DIFFICULTY
+                   ELSE
+                       MOVE "Expert" TO WS-DIFFICULTY
+                   END-IF
+               END-IF
+           END-IF.
+
        END PROGRAM SUDOKU.
