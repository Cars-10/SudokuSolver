@@ -0,0 +1,435 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Generator.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OutputFile ASSIGN TO DYNAMIC WS-OutFilename
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OutputFile.
+       01 OutputLine PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Solution.
+           05  WS-Solution-Row OCCURS 9 TIMES.
+               10  WS-Solution-Cell OCCURS 9 TIMES PIC 9.
+
+       01  WS-Puzzle.
+           05  WS-Puzzle-Row OCCURS 9 TIMES.
+               10  WS-Puzzle-Cell OCCURS 9 TIMES PIC 9.
+
+       01  WS-TestBoard.
+           05  WS-TestBoard-Row OCCURS 9 TIMES.
+               10  WS-TestBoard-Cell OCCURS 9 TIMES PIC 9.
+
+       01  WS-DigitMap    PIC 9 OCCURS 9.
+       01  WS-RowPerm     PIC 9 OCCURS 9.
+       01  WS-ColPerm     PIC 9 OCCURS 9.
+       01  WS-BandOrder   PIC 9 OCCURS 3.
+
+       01  WS-ShufArr     PIC 99 OCCURS 81.
+       01  WS-ShufSize    PIC 99.
+       01  WS-ShufI       PIC 99.
+       01  WS-ShufJ       PIC 99.
+       01  WS-ShufTmp     PIC 99.
+
+       01  WS-Base        PIC 9.
+       01  WS-Row         PIC 99.
+       01  WS-Col         PIC 99.
+       01  WS-Band        PIC 9.
+       01  WS-K           PIC 99.
+       01  WS-ActualRow   PIC 99.
+       01  WS-ActualCol   PIC 99.
+
+       01  WS-Pos         PIC 99.
+       01  WS-PosIdx      PIC 99.
+       01  WS-OldVal      PIC 9.
+       01  WS-ClueCount   PIC 99.
+       01  WS-TargetClues PIC 99.
+       01  WS-Pass        PIC 9.
+       01  WS-OutIdx      PIC 99.
+
+       01  WS-TestIterations    PIC 9(9).
+       01  WS-TestMaxIterations PIC 9(9) VALUE 60000.
+       01  LS-TestSolved        PIC X.
+       01  WS-TestUniqueMode    PIC X VALUE 'Y'.
+       01  WS-TestSolutionCount PIC 9(4).
+
+       01  WS-OutFilename PIC X(100).
+       01  WS-Difficulty  PIC X(6) VALUE "MEDIUM".
+       01  WS-OutLine     PIC X(60).
+       01  WS-CommentLine PIC X(60).
+
+       01  ARG-COUNT      PIC 9(4).
+       01  CURRENT-ARG    PIC X(100).
+
+       01  WS-SeedTS      PIC X(21).
+       01  WS-SeedNum     PIC 9(8).
+       01  WS-RandDiscard PIC 9V9(9).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "Starting Generator..."
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT = 0
+               DISPLAY "Usage: Generator <output-file> [EASY|MEDIUM|HARD|EXPERT]"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-OutFilename
+
+           IF ARG-COUNT > 1
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+               MOVE FUNCTION TRIM(CURRENT-ARG) TO CURRENT-ARG
+               IF CURRENT-ARG = "EASY" OR CURRENT-ARG = "MEDIUM"
+                       OR CURRENT-ARG = "HARD" OR CURRENT-ARG = "EXPERT"
+                   MOVE CURRENT-ARG TO WS-Difficulty
+               END-IF
+           END-IF
+
+           EVALUATE WS-Difficulty
+               WHEN "EASY"
+                   MOVE 46 TO WS-TargetClues
+               WHEN "MEDIUM"
+                   MOVE 38 TO WS-TargetClues
+               WHEN "HARD"
+                   MOVE 32 TO WS-TargetClues
+               WHEN "EXPERT"
+                   MOVE 28 TO WS-TargetClues
+               WHEN OTHER
+                   MOVE 38 TO WS-TargetClues
+           END-EVALUATE
+
+           PERFORM Seed-Random
+           PERFORM Build-Solution-Grid
+           PERFORM Remove-Cells-To-Target
+           PERFORM Write-Puzzle-File
+
+           DISPLAY "Generated " FUNCTION TRIM(WS-OutFilename)
+               " Difficulty=" FUNCTION TRIM(WS-Difficulty)
+               " Clues=" WS-ClueCount
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       Seed-Random.
+           *> Reseed from the current time so each run produces a
+           *> different puzzle; HHMMSS gives enough spread run to run.
+           MOVE FUNCTION CURRENT-DATE TO WS-SeedTS
+           MOVE FUNCTION NUMVAL(WS-SeedTS(9:6)) TO WS-SeedNum
+           COMPUTE WS-RandDiscard = FUNCTION RANDOM(WS-SeedNum).
+
+       Build-Solution-Grid.
+           *> Diagonal-band base pattern, then randomize by permuting
+           *> digits and shuffling rows/columns within their bands (and
+           *> band order itself) -- every transform preserves row,
+           *> column and 3x3-box validity, so the result is always a
+           *> complete, legal solution grid.
+           MOVE 9 TO WS-ShufSize
+           PERFORM Shuffle-Array
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 9
+               MOVE WS-ShufArr(WS-K) TO WS-DigitMap(WS-K)
+           END-PERFORM
+
+           MOVE 3 TO WS-ShufSize
+           PERFORM Shuffle-Array
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+               MOVE WS-ShufArr(WS-K) TO WS-BandOrder(WS-K)
+           END-PERFORM
+           PERFORM VARYING WS-Band FROM 1 BY 1 UNTIL WS-Band > 3
+               MOVE 3 TO WS-ShufSize
+               PERFORM Shuffle-Array
+               PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+                   COMPUTE WS-ActualRow = (WS-BandOrder(WS-Band) - 1) * 3 + WS-ShufArr(WS-K)
+                   MOVE WS-ActualRow TO WS-RowPerm((WS-Band - 1) * 3 + WS-K)
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 3 TO WS-ShufSize
+           PERFORM Shuffle-Array
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+               MOVE WS-ShufArr(WS-K) TO WS-BandOrder(WS-K)
+           END-PERFORM
+           PERFORM VARYING WS-Band FROM 1 BY 1 UNTIL WS-Band > 3
+               MOVE 3 TO WS-ShufSize
+               PERFORM Shuffle-Array
+               PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+                   COMPUTE WS-ActualCol = (WS-BandOrder(WS-Band) - 1) * 3 + WS-ShufArr(WS-K)
+                   MOVE WS-ActualCol TO WS-ColPerm((WS-Band - 1) * 3 + WS-K)
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-Row FROM 1 BY 1 UNTIL WS-Row > 9
+               PERFORM VARYING WS-Col FROM 1 BY 1 UNTIL WS-Col > 9
+                   COMPUTE WS-Base =
+                       FUNCTION MOD((WS-RowPerm(WS-Row) - 1) * 3
+                           + FUNCTION INTEGER-PART((WS-RowPerm(WS-Row) - 1) / 3)
+                           + (WS-ColPerm(WS-Col) - 1), 9) + 1
+                   MOVE WS-DigitMap(WS-Base) TO WS-Solution-Cell(WS-Row, WS-Col)
+                   MOVE WS-Solution-Cell(WS-Row, WS-Col) TO WS-Puzzle-Cell(WS-Row, WS-Col)
+               END-PERFORM
+           END-PERFORM.
+
+       Shuffle-Array.
+           *> Fisher-Yates shuffle of WS-ShufArr(1..WS-ShufSize).
+           PERFORM VARYING WS-ShufI FROM 1 BY 1 UNTIL WS-ShufI > WS-ShufSize
+               MOVE WS-ShufI TO WS-ShufArr(WS-ShufI)
+           END-PERFORM
+           PERFORM VARYING WS-ShufI FROM WS-ShufSize BY -1 UNTIL WS-ShufI < 2
+               COMPUTE WS-ShufJ =
+                   FUNCTION INTEGER-PART(FUNCTION RANDOM * WS-ShufI) + 1
+               MOVE WS-ShufArr(WS-ShufI) TO WS-ShufTmp
+               MOVE WS-ShufArr(WS-ShufJ) TO WS-ShufArr(WS-ShufI)
+               MOVE WS-ShufTmp TO WS-ShufArr(WS-ShufJ)
+           END-PERFORM.
+
+       Remove-Cells-To-Target.
+           *> Try blanking clues in random order, keeping the removal
+           *> only when the puzzle still has exactly one solution (the
+           *> same uniqueness check the solvers use for -unique mode).
+           *> Up to three randomized passes are tried toward the
+           *> requested difficulty's clue-count target; this is a
+           *> best-effort minimization, not a guaranteed minimal puzzle.
+           MOVE 81 TO WS-ClueCount
+           PERFORM VARYING WS-Pass FROM 1 BY 1 UNTIL WS-Pass > 3
+                   OR WS-ClueCount <= WS-TargetClues
+               MOVE 81 TO WS-ShufSize
+               PERFORM Shuffle-Array
+               PERFORM VARYING WS-PosIdx FROM 1 BY 1 UNTIL WS-PosIdx > 81
+                       OR WS-ClueCount <= WS-TargetClues
+                   MOVE WS-ShufArr(WS-PosIdx) TO WS-Pos
+                   COMPUTE WS-Row = FUNCTION INTEGER-PART((WS-Pos - 1) / 9) + 1
+                   COMPUTE WS-Col = FUNCTION MOD(WS-Pos - 1, 9) + 1
+                   IF WS-Puzzle-Cell(WS-Row, WS-Col) NOT = 0
+                       MOVE WS-Puzzle-Cell(WS-Row, WS-Col) TO WS-OldVal
+                       MOVE 0 TO WS-Puzzle-Cell(WS-Row, WS-Col)
+                       MOVE WS-Puzzle TO WS-TestBoard
+                       MOVE 0 TO WS-TestIterations
+                       MOVE 0 TO WS-TestSolutionCount
+                       MOVE 'Y' TO WS-TestUniqueMode
+                       CALL "Solve" USING WS-TestBoard WS-TestIterations
+                           LS-TestSolved WS-TestUniqueMode WS-TestSolutionCount
+                           WS-TestMaxIterations
+                       *> LS-TestSolved = 'N' means Solve's iteration cap
+                       *> fired before the search tree was exhausted --
+                       *> WS-TestSolutionCount may already read 1 from a
+                       *> first solution found before the abort, even
+                       *> though an unexplored branch could hold a
+                       *> second. Treat an aborted check as "keep this
+                       *> clue", the same as a confirmed non-unique count.
+                       IF LS-TestSolved = 'Y' AND WS-TestSolutionCount = 1
+                           SUBTRACT 1 FROM WS-ClueCount
+                       ELSE
+                           MOVE WS-OldVal TO WS-Puzzle-Cell(WS-Row, WS-Col)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       Write-Puzzle-File.
+           OPEN OUTPUT OutputFile
+           MOVE SPACES TO WS-CommentLine
+           STRING "# Generated puzzle Difficulty=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Difficulty)       DELIMITED BY SIZE
+               " Clues="                          DELIMITED BY SIZE
+               WS-ClueCount                       DELIMITED BY SIZE
+               INTO WS-CommentLine
+           WRITE OutputLine FROM WS-CommentLine
+
+           MOVE SPACES TO WS-CommentLine
+           STRING "# Note: Difficulty above is a clue-count target only," DELIMITED BY SIZE
+               INTO WS-CommentLine
+           WRITE OutputLine FROM WS-CommentLine
+
+           MOVE SPACES TO WS-CommentLine
+           STRING "# not comparable to a solver's RATE-DIFFICULTY rating." DELIMITED BY SIZE
+               INTO WS-CommentLine
+           WRITE OutputLine FROM WS-CommentLine
+
+           PERFORM VARYING WS-Row FROM 1 BY 1 UNTIL WS-Row > 9
+               MOVE SPACES TO WS-OutLine
+               MOVE 1 TO WS-OutIdx
+               PERFORM VARYING WS-Col FROM 1 BY 1 UNTIL WS-Col > 9
+                   MOVE WS-Puzzle-Cell(WS-Row, WS-Col) TO WS-OutLine(WS-OutIdx:1)
+                   ADD 1 TO WS-OutIdx
+                   IF WS-Col < 9
+                       MOVE SPACE TO WS-OutLine(WS-OutIdx:1)
+                       ADD 1 TO WS-OutIdx
+                   END-IF
+               END-PERFORM
+               WRITE OutputLine FROM WS-OutLine
+           END-PERFORM
+           CLOSE OutputFile.
+
+       END PROGRAM Generator.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Solve RECURSIVE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  WS-Row        PIC 99.
+       01  WS-Col        PIC 99.
+       01  WS-Num        PIC 9.
+       01  WS-TryNum     PIC 99.
+       01  WS-Valid      PIC X.
+       01  WS-AnyEmpty   PIC X.
+       01  WS-MinCount   PIC 99.
+       01  WS-MinRow     PIC 99.
+       01  WS-MinCol     PIC 99.
+       01  WS-CurCount   PIC 99.
+       01  WS-ScanR      PIC 99.
+       01  WS-ScanC      PIC 99.
+       01  WS-ScanNum    PIC 99.
+       01  WS-ScanNumD   PIC 9.
+
+       LINKAGE SECTION.
+       01  WS-Board.
+           05  WS-Board-Row OCCURS 9 TIMES.
+               10  WS-Board-Cell OCCURS 9 TIMES PIC 9.
+       01  WS-Iterations PIC 9(9).
+       01  LS-Result     PIC X.
+       01  WS-UniqueMode PIC X.
+       01  WS-SolutionCount PIC 9(4).
+       01  WS-MaxIterations PIC 9(9).
+
+       PROCEDURE DIVISION USING WS-Board WS-Iterations LS-Result
+               WS-UniqueMode WS-SolutionCount WS-MaxIterations.
+           *> Bail out conservatively (as "not confirmed unique") once
+           *> the search has run long enough -- the generator treats an
+           *> aborted check as "keep this clue" rather than risk an
+           *> unbounded search on a near-empty grid.
+           IF WS-MaxIterations > 0 AND WS-Iterations > WS-MaxIterations
+               MOVE 'N' TO LS-Result
+               EXIT PROGRAM
+           END-IF
+           *> Minimum-remaining-values: pick the empty cell with the
+           *> fewest legal candidates rather than the first empty cell
+           *> found -- a generator needs to re-check uniqueness on every
+           *> candidate clue removal, so plain first-cell ordering is far
+           *> too slow once the grid is down to its last couple dozen
+           *> clues. A cell found with zero candidates prunes the branch
+           *> immediately instead of cycling through all nine digits.
+           MOVE 'N' TO WS-AnyEmpty
+           MOVE 10 TO WS-MinCount
+           PERFORM VARYING WS-ScanR FROM 1 BY 1 UNTIL WS-ScanR > 9
+                   OR WS-MinCount <= 1
+               PERFORM VARYING WS-ScanC FROM 1 BY 1 UNTIL WS-ScanC > 9
+                       OR WS-MinCount <= 1
+                   IF WS-Board-Cell(WS-ScanR, WS-ScanC) = 0
+                       MOVE 'Y' TO WS-AnyEmpty
+                       MOVE 0 TO WS-CurCount
+                       PERFORM VARYING WS-ScanNum FROM 1 BY 1 UNTIL WS-ScanNum > 9
+                               OR WS-CurCount >= WS-MinCount
+                           MOVE WS-ScanNum TO WS-ScanNumD
+                           CALL "IsValid" USING BY CONTENT WS-ScanR BY CONTENT WS-ScanC
+                               BY CONTENT WS-ScanNumD BY REFERENCE WS-Board WS-Valid
+                           IF WS-Valid = 'Y'
+                               ADD 1 TO WS-CurCount
+                           END-IF
+                       END-PERFORM
+                       IF WS-CurCount < WS-MinCount
+                           MOVE WS-CurCount TO WS-MinCount
+                           MOVE WS-ScanR TO WS-MinRow
+                           MOVE WS-ScanC TO WS-MinCol
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF WS-AnyEmpty = 'N'
+               *> Complete assignment -- count it and report success. In
+               *> unique mode the caller decides whether to keep searching
+               *> for a second solution based on WS-SolutionCount.
+               ADD 1 TO WS-SolutionCount
+               MOVE 'Y' TO LS-Result
+               EXIT PROGRAM
+           END-IF
+
+           IF WS-MinCount = 0
+               *> dead end -- this branch cannot be completed
+               MOVE 'N' TO LS-Result
+               EXIT PROGRAM
+           END-IF
+
+           MOVE WS-MinRow TO WS-Row
+           MOVE WS-MinCol TO WS-Col
+           PERFORM VARYING WS-TryNum FROM 1 BY 1 UNTIL WS-TryNum > 9
+               MOVE WS-TryNum TO WS-Num
+               ADD 1 TO WS-Iterations
+               CALL "IsValid" USING BY CONTENT WS-Row BY CONTENT WS-Col BY CONTENT WS-Num
+                   BY REFERENCE WS-Board LS-Result
+               IF LS-Result = 'Y'
+                   MOVE WS-Num TO WS-Board-Cell(WS-Row, WS-Col)
+                   CALL "Solve" USING WS-Board WS-Iterations LS-Result
+                       WS-UniqueMode WS-SolutionCount WS-MaxIterations
+                   IF LS-Result = 'Y'
+                       IF WS-UniqueMode = 'N' OR WS-SolutionCount >= 2
+                           EXIT PROGRAM
+                       END-IF
+                   END-IF
+                   MOVE 0 TO WS-Board-Cell(WS-Row, WS-Col)
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO LS-Result.
+
+       END PROGRAM Solve.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IsValid.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-I          PIC 99.
+       01  WS-BoxRow     PIC 99.
+       01  WS-BoxCol     PIC 99.
+       01  WS-R          PIC 99.
+       01  WS-C          PIC 99.
+
+       LINKAGE SECTION.
+       01  L-Row         PIC 99.
+       01  L-Col         PIC 99.
+       01  L-Num         PIC 9.
+       01  WS-Board.
+           05  WS-Board-Row OCCURS 9 TIMES.
+               10  WS-Board-Cell OCCURS 9 TIMES PIC 9.
+       01  L-Result      PIC X.
+
+       PROCEDURE DIVISION USING L-Row L-Col L-Num WS-Board L-Result.
+           MOVE 'Y' TO L-Result
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               IF WS-Board-Cell(L-Row, WS-I) = L-Num
+                   MOVE 'N' TO L-Result
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               IF WS-Board-Cell(WS-I, L-Col) = L-Num
+                   MOVE 'N' TO L-Result
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-BoxRow = FUNCTION INTEGER-PART((L-Row - 1) / 3) * 3 + 1
+           COMPUTE WS-BoxCol = FUNCTION INTEGER-PART((L-Col - 1) / 3) * 3 + 1
+
+           PERFORM VARYING WS-R FROM 0 BY 1 UNTIL WS-R > 2
+               PERFORM VARYING WS-C FROM 0 BY 1 UNTIL WS-C > 2
+                   IF WS-Board-Cell(WS-BoxRow + WS-R, WS-BoxCol + WS-C) = L-Num
+                       MOVE 'N' TO L-Result
+                       EXIT PROGRAM
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM IsValid.
