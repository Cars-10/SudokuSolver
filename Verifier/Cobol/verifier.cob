@@ -0,0 +1,273 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Verifier.
+
+      *> Standalone, solver-independent check: does a completed board
+      *> obey Sudoku's row/column/box rules, and does it still agree
+      *> with the original matrix file's given clues? No backtracking
+      *> or constraint propagation is used here -- this only inspects
+      *> two already-finished grids, on purpose, so it can certify a
+      *> solution any of the four solvers produced without trusting
+      *> whichever one produced it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GivensFile ASSIGN TO DYNAMIC WS-GivensFilename
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SolutionFile ASSIGN TO DYNAMIC WS-SolutionFilename
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GivensFile.
+       01 GivensLine PIC X(90).
+
+       FD SolutionFile.
+       01 SolutionLine PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Givens.
+           05  WS-Givens-Row OCCURS 9 TIMES.
+               10  WS-Givens-Cell OCCURS 9 TIMES PIC 9.
+
+       01  WS-Solution.
+           05  WS-Solution-Row OCCURS 9 TIMES.
+               10  WS-Solution-Cell OCCURS 9 TIMES PIC 9.
+
+       01  WS-GivensFilename   PIC X(100).
+       01  WS-SolutionFilename PIC X(100).
+
+       01  ARG-COUNT     PIC 9(4).
+       01  CURRENT-ARG   PIC X(100).
+
+       01  WS-EOF        PIC X VALUE 'N'.
+       01  WS-Line       PIC X(90).
+       01  WS-RowIdx     PIC 99.
+       01  WS-ColIdx     PIC 99.
+       01  WS-Idx        PIC 99.
+       01  WS-Char       PIC X.
+       01  WS-SLIdx      PIC 99.
+       01  WS-SLRow      PIC 99.
+       01  WS-SLCol      PIC 99.
+
+       01  WS-OK         PIC X VALUE 'Y'.
+       01  WS-Seen       PIC 9 OCCURS 9.
+       01  WS-VR1        PIC 99.
+       01  WS-VC1        PIC 99.
+       01  WS-VBoxR      PIC 99.
+       01  WS-VBoxC      PIC 99.
+       01  WS-VK         PIC 99.
+       01  WS-VI         PIC 99.
+       01  WS-VJ         PIC 99.
+       01  WS-Digit      PIC 9.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "Starting Verifier..."
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT < 2
+               DISPLAY "Usage: Verifier <original-matrix> <solved-matrix>"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-GivensFilename
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT CURRENT-ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(CURRENT-ARG) TO WS-SolutionFilename
+
+           PERFORM Read-Board-Into-Givens
+           PERFORM Read-Board-Into-Solution
+
+           MOVE 'Y' TO WS-OK
+           PERFORM Check-Rows
+           PERFORM Check-Columns
+           PERFORM Check-Boxes
+           PERFORM Check-Givens-Unchanged
+
+           IF WS-OK = 'Y'
+               DISPLAY "VERIFIED: solution is valid and matches givens."
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "VERIFICATION FAILED: see messages above."
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       Read-Board-Into-Givens.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT GivensFile
+           MOVE 1 TO WS-RowIdx
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-RowIdx > 9
+               READ GivensFile INTO WS-Line
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-Line(1:1) NOT = '#'
+                           IF WS-RowIdx = 1
+                               AND WS-Line(81:1) NOT = SPACE
+                               AND WS-Line(82:1) = SPACE
+                               PERFORM PARSE-SINGLE-LINE-GIVENS
+                               MOVE 10 TO WS-RowIdx
+                           ELSE
+                               PERFORM PARSE-ROW-GIVENS
+                               ADD 1 TO WS-RowIdx
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GivensFile.
+
+       PARSE-ROW-GIVENS.
+           MOVE 1 TO WS-ColIdx
+           MOVE 1 TO WS-Idx
+           PERFORM UNTIL WS-ColIdx > 9 OR WS-Idx > 80
+               MOVE WS-Line(WS-Idx:1) TO WS-Char
+               IF WS-Char >= '0' AND WS-Char <= '9'
+                   MOVE WS-Char TO WS-Givens-Cell(WS-RowIdx, WS-ColIdx)
+                   ADD 1 TO WS-ColIdx
+               END-IF
+               ADD 1 TO WS-Idx
+           END-PERFORM.
+
+       PARSE-SINGLE-LINE-GIVENS.
+           PERFORM VARYING WS-SLIdx FROM 1 BY 1 UNTIL WS-SLIdx > 81
+               COMPUTE WS-SLRow = FUNCTION INTEGER-PART((WS-SLIdx - 1) / 9) + 1
+               COMPUTE WS-SLCol = FUNCTION MOD(WS-SLIdx - 1, 9) + 1
+               MOVE WS-Line(WS-SLIdx:1) TO WS-Char
+               IF WS-Char = '.'
+                   MOVE '0' TO WS-Char
+               END-IF
+               IF WS-Char >= '0' AND WS-Char <= '9'
+                   MOVE WS-Char TO WS-Givens-Cell(WS-SLRow, WS-SLCol)
+               END-IF
+           END-PERFORM.
+
+       Read-Board-Into-Solution.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT SolutionFile
+           MOVE 1 TO WS-RowIdx
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-RowIdx > 9
+               READ SolutionFile INTO WS-Line
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-Line(1:1) NOT = '#'
+                           IF WS-RowIdx = 1
+                               AND WS-Line(81:1) NOT = SPACE
+                               AND WS-Line(82:1) = SPACE
+                               PERFORM PARSE-SINGLE-LINE-SOLUTION
+                               MOVE 10 TO WS-RowIdx
+                           ELSE
+                               PERFORM PARSE-ROW-SOLUTION
+                               ADD 1 TO WS-RowIdx
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SolutionFile.
+
+       PARSE-ROW-SOLUTION.
+           MOVE 1 TO WS-ColIdx
+           MOVE 1 TO WS-Idx
+           PERFORM UNTIL WS-ColIdx > 9 OR WS-Idx > 80
+               MOVE WS-Line(WS-Idx:1) TO WS-Char
+               IF WS-Char >= '0' AND WS-Char <= '9'
+                   MOVE WS-Char TO WS-Solution-Cell(WS-RowIdx, WS-ColIdx)
+                   ADD 1 TO WS-ColIdx
+               END-IF
+               ADD 1 TO WS-Idx
+           END-PERFORM.
+
+       PARSE-SINGLE-LINE-SOLUTION.
+           PERFORM VARYING WS-SLIdx FROM 1 BY 1 UNTIL WS-SLIdx > 81
+               COMPUTE WS-SLRow = FUNCTION INTEGER-PART((WS-SLIdx - 1) / 9) + 1
+               COMPUTE WS-SLCol = FUNCTION MOD(WS-SLIdx - 1, 9) + 1
+               MOVE WS-Line(WS-SLIdx:1) TO WS-Char
+               IF WS-Char = '.'
+                   MOVE '0' TO WS-Char
+               END-IF
+               IF WS-Char >= '0' AND WS-Char <= '9'
+                   MOVE WS-Char TO WS-Solution-Cell(WS-SLRow, WS-SLCol)
+               END-IF
+           END-PERFORM.
+
+       Check-Rows.
+           PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 9
+               MOVE 0 TO WS-Seen(1) WS-Seen(2) WS-Seen(3) WS-Seen(4)
+                   WS-Seen(5) WS-Seen(6) WS-Seen(7) WS-Seen(8) WS-Seen(9)
+               PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 9
+                   MOVE WS-Solution-Cell(WS-VR1, WS-VC1) TO WS-Digit
+                   IF WS-Digit < 1 OR WS-Digit > 9
+                       DISPLAY "FAIL: row " WS-VR1 " col " WS-VC1
+                           " is not a digit 1-9 in the solution"
+                       MOVE 'N' TO WS-OK
+                   ELSE
+                       IF WS-Seen(WS-Digit) NOT = 0
+                           DISPLAY "FAIL: row " WS-VR1
+                               " has digit " WS-Digit " more than once"
+                           MOVE 'N' TO WS-OK
+                       END-IF
+                       MOVE 1 TO WS-Seen(WS-Digit)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       Check-Columns.
+           PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 9
+               MOVE 0 TO WS-Seen(1) WS-Seen(2) WS-Seen(3) WS-Seen(4)
+                   WS-Seen(5) WS-Seen(6) WS-Seen(7) WS-Seen(8) WS-Seen(9)
+               PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 9
+                   MOVE WS-Solution-Cell(WS-VR1, WS-VC1) TO WS-Digit
+                   IF WS-Digit >= 1 AND WS-Digit <= 9
+                       IF WS-Seen(WS-Digit) NOT = 0
+                           DISPLAY "FAIL: column " WS-VC1
+                               " has digit " WS-Digit " more than once"
+                           MOVE 'N' TO WS-OK
+                       END-IF
+                       MOVE 1 TO WS-Seen(WS-Digit)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       Check-Boxes.
+           PERFORM VARYING WS-VBoxR FROM 1 BY 3 UNTIL WS-VBoxR > 9
+               PERFORM VARYING WS-VBoxC FROM 1 BY 3 UNTIL WS-VBoxC > 9
+                   MOVE 0 TO WS-Seen(1) WS-Seen(2) WS-Seen(3) WS-Seen(4)
+                       WS-Seen(5) WS-Seen(6) WS-Seen(7) WS-Seen(8) WS-Seen(9)
+                   PERFORM VARYING WS-VK FROM 0 BY 1 UNTIL WS-VK > 8
+                       COMPUTE WS-VI = FUNCTION INTEGER-PART(WS-VK / 3)
+                       COMPUTE WS-VJ = FUNCTION MOD(WS-VK, 3)
+                       MOVE WS-Solution-Cell(WS-VBoxR + WS-VI, WS-VBoxC + WS-VJ)
+                           TO WS-Digit
+                       IF WS-Digit >= 1 AND WS-Digit <= 9
+                           IF WS-Seen(WS-Digit) NOT = 0
+                               DISPLAY "FAIL: box at " WS-VBoxR "," WS-VBoxC
+                                   " has digit " WS-Digit " more than once"
+                               MOVE 'N' TO WS-OK
+                           END-IF
+                           MOVE 1 TO WS-Seen(WS-Digit)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       Check-Givens-Unchanged.
+           PERFORM VARYING WS-VR1 FROM 1 BY 1 UNTIL WS-VR1 > 9
+               PERFORM VARYING WS-VC1 FROM 1 BY 1 UNTIL WS-VC1 > 9
+                   IF WS-Givens-Cell(WS-VR1, WS-VC1) NOT = 0
+                       IF WS-Solution-Cell(WS-VR1, WS-VC1)
+                               NOT = WS-Givens-Cell(WS-VR1, WS-VC1)
+                           DISPLAY "FAIL: given clue at row " WS-VR1
+                               " col " WS-VC1 " was altered (was "
+                               WS-Givens-Cell(WS-VR1, WS-VC1) " now "
+                               WS-Solution-Cell(WS-VR1, WS-VC1) ")"
+                           MOVE 'N' TO WS-OK
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM Verifier.
